@@ -0,0 +1,13 @@
+      ******************************************************
+      *    CADBCO - CADASTRO DE BANCOS                     *
+      ******************************************************
+       FD  CADBCO
+           LABEL RECORD STANDARD.
+
+       01  REG-BCO.
+           03  CHV-BCO          PIC  9(03).
+           03  DES-BCO          PIC  X(30).
+           03  DTI-BCO.
+               05  ANO-BCO      PIC  9(02).
+               05  MES-BCO      PIC  9(02).
+               05  DIA-BCO      PIC  9(02).
