@@ -0,0 +1,9 @@
+      ******************************************************
+      *    CADATV - CADASTRO DE GRUPOS DE ATIVIDADE (ATV)  *
+      ******************************************************
+       FD  CADATV
+           LABEL RECORD STANDARD.
+
+       01  REG-ATV.
+           03  CHV-ATV          PIC  9(02).
+           03  DES-ATV          PIC  X(25).
