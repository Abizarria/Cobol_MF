@@ -0,0 +1,20 @@
+      ******************************************************
+      *    CADLDP - LANCAMENTOS DE DESPESAS                *
+      *    PRX-LDP 1-8 = grupos de despesa (quantidade      *
+      *    configuravel em CADCTR/QTD-CTR), 9 = compra de  *
+      *    produtos (ver CADLCP para o razao de compras).  *
+      ******************************************************
+       FD  CADLDP
+           LABEL RECORD STANDARD.
+
+       01  REG-LDP.
+           03  CHV-LDP.
+               05  PRX-LDP      PIC  9(01).
+               05  SEQ-LDP      PIC  9(05).
+           03  DTA-LDP.
+               05  ANO-LDP      PIC  9(02).
+               05  MES-LDP      PIC  9(02).
+               05  DIA-LDP      PIC  9(02).
+           03  FLG-LDP          PIC  X(01).
+           03  VAL-LDP          PIC S9(07)V99.
+           03  HST-LDP          PIC  X(30).
