@@ -0,0 +1,11 @@
+      ******************************************************
+      *    CADNTA - REQUISICOES A FATURAR DE CLIENTES      *
+      ******************************************************
+       FD  CADNTA
+           LABEL RECORD STANDARD.
+
+       01  REG-NTA.
+           03  CHV-NTA.
+               05  COD-NTA      PIC  9(06).
+               05  SEQ-NTA      PIC  9(06).
+           03  VAL-NTA          PIC  9(07)V99.
