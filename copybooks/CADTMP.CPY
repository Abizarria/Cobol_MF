@@ -0,0 +1,11 @@
+      ******************************************************
+      *    CADTMP - SPOOL TEMPORARIO DE IMPRESSAO          *
+      ******************************************************
+       FD  CADTMP
+           LABEL RECORD STANDARD.
+
+       01  REG-TMP.
+           03  CHV-TMP          PIC  9(06).
+           03  PAG-TMP          PIC  9(03).
+           03  LIN-TMP          PIC  9(02).
+           03  DET-TMP          PIC  X(80).
