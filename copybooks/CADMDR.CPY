@@ -0,0 +1,26 @@
+      ******************************************************
+      *    CADMDR - CADASTRO DE CLIENTES P/ MALA DIRETA    *
+      *    NSC-MDR = data de nascimento (AAMMDD).          *
+      *    ULT-MDR = data da ultima etiqueta emitida para  *
+      *    o cliente (AAMMDD), usada para nao repetir a    *
+      *    mala-direta do mesmo aniversario.               *
+      *    SIT-MDR = situacao do cliente (A=Ativo,         *
+      *    I=Inativo), clientes inativos nao recebem a     *
+      *    mala-direta de aniversario.                     *
+      ******************************************************
+       FD  CADMDR
+           LABEL RECORD STANDARD.
+
+       01  REG-MDR.
+           03  CHV-MDR          PIC  9(06).
+           03  NOM-MDR          PIC  X(40).
+           03  END-MDR          PIC  X(40).
+           03  CEP-MDR          PIC  9(08).
+           03  CID-MDR          PIC  X(27).
+           03  EST-MDR          PIC  X(02).
+           03  NSC-MDR          PIC  9(06).
+           03  SIT-MDR          PIC  X(01)  VALUE  "A".
+           03  ULT-MDR.
+               05  ANO-ULT      PIC  9(02).
+               05  MES-ULT      PIC  9(02).
+               05  DIA-ULT      PIC  9(02).
