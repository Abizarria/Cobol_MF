@@ -0,0 +1,26 @@
+      ******************************************************
+      *    CADCHK - CONTROLE DE REINICIO DOS RELATORIOS    *
+      *    Um registro por programa paginado (DY1151,      *
+      *    DY1154, DY3240), chave = nome do programa.       *
+      *    Guarda o ponto onde o job parou para poder       *
+      *    retomar sem reiniciar a varredura do zero.       *
+      ******************************************************
+       FD  CADCHK
+           LABEL RECORD STANDARD.
+
+       01  REG-CHK.
+           03  PRG-CHK          PIC  X(06).
+           03  CHV-CHK          PIC  X(09).
+           03  CHV-CHK-N   REDEFINES   CHV-CHK
+                            PIC  9(09).
+           03  PAG-CHK          PIC  9(03).
+           03  TMP-CHK          PIC  9(06).
+           03  OPC-CHK          PIC  9(01).
+           03  QTD-CHK          PIC  9(02).
+           03  GRP-CHK          PIC  9(02)  OCCURS  20.
+           03  GRP-CHK-X   REDEFINES   GRP-CHK
+                            PIC  X(40).
+           03  DTI-CHK          PIC  9(06).
+           03  DTF-CHK          PIC  9(06).
+           03  VAL-CHK          PIC S9(08)V99.
+           03  QT2-CHK          PIC  9(04).
