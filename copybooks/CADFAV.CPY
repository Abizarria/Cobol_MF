@@ -0,0 +1,14 @@
+      ******************************************************
+      *    CADFAV - GRUPOS FAVORITOS/RECENTES POR OPERADOR *
+      *    Um registro por operador (chave = OPR-FAV), com *
+      *    os ultimos grupos selecionados no prompt de      *
+      *    pesquisa de grupo (posicao 1 = mais recente),    *
+      *    usado como atalho para pular a busca completa.   *
+      ******************************************************
+       FD  CADFAV
+           LABEL RECORD STANDARD.
+
+       01  REG-FAV.
+           03  OPR-FAV          PIC  X(10).
+           03  QTD-FAV          PIC  9(01).
+           03  GRP-FAV          PIC  9(02)  OCCURS  5.
