@@ -0,0 +1,15 @@
+      ******************************************************
+      *    CADFAT - FATURAS PENDENTES DE CLIENTES          *
+      ******************************************************
+       FD  CADFAT
+           LABEL RECORD STANDARD.
+
+       01  REG-FAT.
+           03  CHV-FAT.
+               05  COD-FAT      PIC  9(06).
+               05  SEQ-FAT      PIC  9(06).
+           03  DTA-FAT.
+               05  ANO-FAT      PIC  9(02).
+               05  MES-FAT      PIC  9(02).
+               05  DIA-FAT      PIC  9(02).
+           03  VAL-FAT          PIC  9(07)V99.
