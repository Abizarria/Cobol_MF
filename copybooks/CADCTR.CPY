@@ -0,0 +1,13 @@
+      ******************************************************
+      *    CADCTR - REGISTRO DE CONTROLE GERAL             *
+      ******************************************************
+       FD  CADCTR
+           LABEL RECORD STANDARD.
+
+       01  REG-CTR.
+           03  DTI-CTR.
+               05  ANO-CTR      PIC  9(02).
+               05  MES-CTR      PIC  9(02).
+               05  DIA-CTR      PIC  9(02).
+           03  QTD-CTR          PIC  9(01).
+           03  FILLER           PIC  X(73).
