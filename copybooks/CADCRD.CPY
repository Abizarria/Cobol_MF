@@ -0,0 +1,15 @@
+      ******************************************************
+      *    CADCRD - CREDITOS PENDENTES DE CLIENTES         *
+      *    PRX-CRD: 2-Cheques, 3-Amex, 4-Master/Diner's,   *
+      *    5-Visa e Outros, 6-Vales Frete, 7-Elo,          *
+      *    8-Hipercard.                                    *
+      ******************************************************
+       FD  CADCRD
+           LABEL RECORD STANDARD.
+
+       01  REG-CRD.
+           03  CHV-CRD.
+               05  PRX-CRD      PIC  9(01).
+               05  COD-CRD      PIC  9(06).
+               05  SEQ-CRD      PIC  9(05).
+           03  VAL-CRD          PIC  9(07)V99.
