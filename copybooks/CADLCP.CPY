@@ -0,0 +1,18 @@
+      ******************************************************
+      *    CADLCP - LANCAMENTOS DE COMPRAS DE PRODUTOS     *
+      ******************************************************
+       FD  CADLCP
+           LABEL RECORD STANDARD.
+
+       01  REG-LCP.
+           03  CHV-LCP.
+               05  PRX-LCP      PIC  9(02).
+               05  SUF-LCP      PIC  9(03).
+               05  SEQ-LCP      PIC  9(04).
+           03  DTA-LCP.
+               05  ANO-LCP      PIC  9(02).
+               05  MES-LCP      PIC  9(02).
+               05  DIA-LCP      PIC  9(02).
+           03  NTF-LCP          PIC  9(06).
+           03  QTD-LCP          PIC S9(06).
+           03  VAL-LCP          PIC S9(07)V99.
