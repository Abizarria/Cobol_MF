@@ -0,0 +1,30 @@
+      ******************************************************
+      *    CADLBC - LANCAMENTOS DE CONTROLE BANCARIO       *
+      *    LCT-LBC fecha a chave p/ permitir reescrita do  *
+      *    lancamento de estorno sem colidir com o original*
+      *    OPR-LBC/HRA-LBC registram o operador e a hora   *
+      *    do ultimo estorno aplicado a este lancamento.   *
+      *    ORG-LBC guarda o COD-LBC anterior ao estorno,   *
+      *    usado para desfazer um estorno equivocado.      *
+      *    CNC-LBC marca o lancamento conciliado pela      *
+      *    importacao do extrato bancario (DY1430).        *
+      ******************************************************
+       FD  CADLBC
+           LABEL RECORD STANDARD.
+
+       01  REG-LBC.
+           03  CHV-LBC.
+               05  BCO-LBC      PIC  9(03).
+               05  DTA-LBC.
+                   07  ANO-LBC  PIC  9(02).
+                   07  MES-LBC  PIC  9(02).
+                   07  DIA-LBC  PIC  9(02).
+               05  LCT-LBC      PIC  9(03).
+           03  DOC-LBC          PIC  9(07).
+           03  COD-LBC          PIC  9(01).
+           03  HST-LBC          PIC  X(27).
+           03  VAL-LBC          PIC  9(08)V99.
+           03  OPR-LBC          PIC  X(10).
+           03  HRA-LBC          PIC  9(06).
+           03  ORG-LBC          PIC  9(01).
+           03  CNC-LBC          PIC  X(01).
