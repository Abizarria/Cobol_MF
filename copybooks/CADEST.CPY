@@ -0,0 +1,23 @@
+      ******************************************************
+      *    CADEST - CADASTRO DE PRODUTOS EM ESTOQUE        *
+      *    Layout mirrors REG-SRT (DY1151) field for field *
+      *    so RELEASE REG-SRT FROM REG-EST carries cost/   *
+      *    margin/quantity data through untouched.         *
+      ******************************************************
+       FD  CADEST
+           LABEL RECORD STANDARD.
+
+       01  REG-EST.
+           03  CHV-EST.
+               05  PRX-EST      PIC  9(02).
+               05  SUF-EST      PIC  9(03).
+           03  DES-EST          PIC  X(25).
+           03  VOL-EST          PIC  9(02)V99.
+           03  SDO-EST          PIC S9(06)V9.
+           03  MIN-EST          PIC  9(06).
+           03  CST-EST          PIC  9(06)V9999.
+           03  CTM-EST          PIC  9(06)V9999.
+           03  VDA-EST          PIC  9(06)V9999.
+           03  PCT-EST          PIC S9(03)V99.
+           03  QVM-EST          PIC  9(07)V9.
+           03  QVA-EST          PIC  9(08)V9.
