@@ -0,0 +1,335 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY1155.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADEST        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-EST
+                       FILE          STATUS  IS  FST-EST.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADEST.CPY.
+       COPY  CADTMP.CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-EST          PIC  X(02).
+           03  FST-TMP          PIC  X(02).
+           03  TECLADO          PIC  9(02).
+
+           03  ACM-QTD          PIC  9(04).
+           03  ACM-DEF          PIC  S9(08)V9.
+           03  DEF-EST          PIC  S9(06)V9.
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
+       01  PRM-SPL.
+           03  LCK-SPL          PIC  9(01)  VALUE  0.
+           03  PRG-SPL          PIC  9(02)  VALUE  10.
+
+       01  PRM-MSG.
+           03  IND-MSG          PIC  9(02).
+           03  TCL-MSG          PIC  9(02).
+           03  HEX-MSG          PIC  9(02).
+
+       01  PRM-HLP.
+           03  PRG-HLP          PIC  X(04)  VALUE  "1155".
+           03  BCK-HLP          PIC  9(01)  VALUE  3.
+           03  FOR-HLP          PIC  9(01)  VALUE  6.
+           03  LET-HLP          PIC  9(01)  VALUE  7.
+
+       01  PRM-NOM.
+           03  COD-NOM          PIC  9(06).
+           03  CLI-NOM          PIC  X(40).
+           03  CGC-NOM          PIC  9(14).
+           03  INS-NOM          PIC  X(15).
+           03  END-NOM          PIC  X(40).
+           03  CEP-NOM          PIC  9(08).
+           03  CID-NOM          PIC  X(25).
+           03  EST-NOM          PIC  X(02).
+
+       01  PRM-CAB.
+           03  SEM-CAB          PIC  X(04).
+           03  DIA-CAB          PIC  9(02).
+           03  B01-CAB          PIC  X(01).
+           03  MES-CAB          PIC  9(02).
+           03  B02-CAB          PIC  X(01).
+           03  ANO-CAB          PIC  9(02).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  16.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
+       01  CAB-001.
+           03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
+           03  CLI-CB1          PIC  X(40).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(09)  VALUE  "FOLHA .:".
+           03  PAG-CB1          PIC  9(03).
+
+       01  CAB-002.
+           03  FILLER           PIC  X(68)  VALUE
+               "RELACAO DE PRODUTOS ABAIXO DO ESTOQUE MINIMO".
+           03  DTA-CB2          PIC  X(12).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-004              PIC  X(80)  VALUE
+           "CODIGO   DESCRICAO DO PRODUTO           SALDO ATUAL   ESTOQ
+      -    "UE MINIMO    DEFICIT".
+
+       01  DET-001.
+           03  PRX-DT1          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  SUF-DT1          PIC  9(03).
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  DES-DT1          PIC  X(25).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  SDO-DT1          PIC  ------9,9.
+           03  FILLER           PIC  X(04)  VALUE  SPACES.
+           03  MIN-DT1          PIC  ZZZZZ9.
+           03  FILLER           PIC  X(04)  VALUE  SPACES.
+           03  DEF-DT1          PIC  ------9,9.
+
+       01  TOT-001.
+           03  FILLER  PIC  X(28)  VALUE "ITENS ABAIXO DO MINIMO".
+           03  QTD-TT1          PIC  ZZZ9.
+           03  FILLER           PIC  X(19)  VALUE  SPACES.
+           03  FILLER  PIC  X(10)  VALUE "DEFICIT .:".
+           03  DEF-TT1          PIC  ---.---.--9,9.
+
+       LINKAGE         SECTION.
+
+       01  PRM-OPR              PIC  X(10).
+
+       SCREEN          SECTION.
+
+       01  TELA-01.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
+           03  BCK-CLR  04 FOR-CLR   15.
+               05  LINE 07 COLUMN 21 VALUE " Administrao Global ".
+           03  BCK-CLR  01 FOR-CLR   15.
+               05  LINE 08 COLUMN 23 VALUE " Controle de Estoques ".
+           03  BCK-CLR  05 FOR-CLR   15.
+               05  LINE 09 COLUMN 25 VALUE " Emisso de Relatrio ".
+           03  BCK-CLR  00 FOR-CLR   08.
+               05  LINE 07 COLUMN 43 VALUE "".
+               05  LINE 08 COLUMN 45 VALUE "".
+               05  LINE 09 COLUMN 47 VALUE "".
+               05  LINE 08 COLUMN 22 VALUE "".
+               05  LINE 09 COLUMN 24 VALUE "".
+           03  BCK-CLR 07 FOR-CLR 14.
+               05  LINE 10 COLUMN 09 VALUE "                         
+      -            "ͻ ".
+               05  LINE 11 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 12 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 13 COLUMN 09 VALUE " 
+      -            "ͼ ".
+           03  BCK-CLR 05 FOR-CLR 15.
+               05  LINE 10 COLUMN 13 VALUE " Alerta de Estoque Mnimo ".
+           03  BCK-CLR 00 FOR-CLR 08.
+               05  LINE 11 COLUMN 72 VALUE "  ".
+               05  LINE 12 COLUMN 72 VALUE "  ".
+               05  LINE 14 COLUMN 12 PIC X(62) FROM SPACES.
+           03  BCK-CLR 00 FOR-CLR 02.
+               05  LINE 11 COLUMN 67 VALUE " ".
+               05  LINE 12 COLUMN 67 VALUE " ".
+           03  BCK-CLR 02 FOR-CLR 15.
+               05  LINE 11 COLUMN 13 PIC X(54) FROM
+                   "  ITENS EM ALERTA DE ESTOQUE         ".
+               05  LINE 12 COLUMN 13 PIC X(54) FROM
+                   "  VALOR TOTAL EM DEFICIT         R$".
+
+       01  ENTR-01 BCK-CLR 02 FOR-CLR 15.
+           03  LINE 11 COLUMN 53 PIC  ZZZ9          FROM ACM-QTD.
+           03  LINE 12 COLUMN 53 PIC  Z.ZZZ.ZZ9,9   FROM ACM-DEF.
+
+       01  TELA-02 BCK-CLR 00 FOR-CLR 15.
+           03  LINE 16 COLUMN 13 VALUE "Pginas Impressas .:".
+           03  PAG-T02 LINE 16 COLUMN 34 PIC ZZ9 FROM PAG-CB1.
+
+       01  TELA-03 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-03  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E03 LINE 13 COLUMN 39 PIC 9(01) USING MEI-IMP.
+
+       PROCEDURE       DIVISION  USING  PRM-OPR.
+
+       ROT-0000-00.
+           CALL    "DYSPOL"      USING    PRM-OPR  PRM-SPL
+           IF  LCK-SPL    =   1  GOBACK.
+           ACCEPT   ARQ-IMP   FROM    TIME
+           OPEN     INPUT        CADEST
+                    OUTPUT       CADTMP
+           PERFORM  ROT-NOME-00
+           MOVE     ZEROS    TO  ACM-QTD  ACM-DEF
+           PERFORM  ROT-TOTD-00  THRU  ROT-TOTD-20
+           DISPLAY  TELA-01      DISPLAY  ENTR-01.
+
+       ROT-TOTD-00.
+           MOVE     ZEROS    TO  CHV-EST.
+
+       ROT-TOTD-10.
+           START    CADEST       KEY  >   CHV-EST
+           IF  FST-EST   =  "23" GO       ROT-TOTD-20.
+           READ     CADEST  NEXT
+           IF  SDO-EST   NOT   <  MIN-EST
+                                  GO       ROT-TOTD-10.
+           ADD      1        TO  ACM-QTD
+           COMPUTE  DEF-EST  =  MIN-EST  -  SDO-EST
+           ADD      DEF-EST  TO  ACM-DEF
+           GO       ROT-TOTD-10.
+
+       ROT-TOTD-20.
+           EXIT.
+
+       ROT-IMPR-00.
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+                                  ACM-QTD  ACM-DEF
+           PERFORM  ROT-NOME-00.
+
+       ROT-IMPR-10.
+           ADD      1        TO  PAG-CB1  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     CAB-004  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     6        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     ZEROS    TO  CHV-EST.
+
+       ROT-IMPR-20.
+           START    CADEST       KEY  >   CHV-EST
+           IF  FST-EST   =  "23" GO       ROT-IMPR-40.
+           READ     CADEST  NEXT
+           IF  SDO-EST   NOT   <  MIN-EST
+                                  GO       ROT-IMPR-20.
+           ADD      1        TO  ACM-QTD
+           COMPUTE  DEF-EST  =  MIN-EST  -  SDO-EST
+           ADD      DEF-EST  TO  ACM-DEF
+           MOVE     PRX-EST  TO  PRX-DT1
+           MOVE     SUF-EST  TO  SUF-DT1
+           MOVE     DES-EST  TO  DES-DT1
+           MOVE     SDO-EST  TO  SDO-DT1
+           MOVE     MIN-EST  TO  MIN-DT1
+           MOVE     DEF-EST  TO  DEF-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP      GO       ROT-IMPR-20.
+
+       ROT-IMPR-40.
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     ACM-QTD  TO  QTD-TT1
+           MOVE     ACM-DEF  TO  DEF-TT1
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-70.
+           PERFORM  ROT-SAID-00
+           MOVE     PAG-CB1  TO  PAG-IMP
+           DISPLAY  PAG-T02      CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP
+           OPEN      OUTPUT      CADTMP
+           DISPLAY  TELA-01      DISPLAY  ENTR-01.
+
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-03      DISPLAY  ENTR-03.
+       ROT-SAID-10.
+           ACCEPT   MEI-E03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   NOT  =   00    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
+       ROT-NOME-00.
+           ACCEPT  DTA-SYS  FROM   DATE
+           MOVE    DIA-SYS   TO    DIA-CAB
+           MOVE    MES-SYS   TO    MES-CAB
+           MOVE    ANO-SYS   TO    ANO-CAB
+           CALL   "DYNOME"  USING  PRM-NOM
+                                   PRM-CAB
+           MOVE    CLI-NOM   TO    CLI-CB1
+           MOVE    PRM-CAB   TO    DTA-CB2.
+
+       ROT-MSGM-00.
+           CALL    "DYMSGM"  USING  PRM-MSG.
+
+       ROT-HELP-00.
+           CALL    "DYHELP"  USING  PRM-HLP.
+
+       ROT-EXIT-00.
+           MOVE 50  TO  IND-MSG  PERFORM  ROT-MSGM-00
+           IF  TCL-MSG   =   01  GO       ROT-HELP-00.
+           IF  TCL-MSG   =   02  PERFORM  ROT-IMPR-00
+                                 PERFORM  ROT-IMPR-10  THRU  ROT-IMPR-70
+                                 GO       ROT-EXIT-00.
+           IF  TCL-MSG   >   00  OR
+               HEX-MSG   =   13  GO       ROT-EXIT-00.
+
+       ROT-EXIT-10.
+           CLOSE    CADEST  CADTMP
+           DELETE   FILE    CADTMP  GOBACK.
+
