@@ -27,12 +27,26 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      CADCHK        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  PRG-CHK
+                       FILE          STATUS  IS  FST-CHK.
+
+           SELECT      CADFAV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  OPR-FAV
+                       FILE          STATUS  IS  FST-FAV.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADATV.CPY.
        COPY  CADEST.CPY.
        COPY  CADTMP.CPY.
+       COPY  CADCHK.CPY.
+       COPY  CADFAV.CPY.
 
        SD  CADSRT.
 
@@ -56,6 +70,9 @@
            03  FST-ATV          PIC  X(02).
            03  FST-EST          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-CHK          PIC  X(02).
+           03  FST-FAV          PIC  X(02).
+           03  TECLADO          PIC  9(02).
 
            03  IND1             PIC  9(01).
            03  OP1-AUX          PIC  9(01).
@@ -68,15 +85,16 @@
 
            03  TB1-OPC.
                05  FILLER       PIC  X(18)  VALUE " Selecionar Grupo ".
-               05  FILLER       PIC  X(18)  VALUE " Rela��o Completa ".
+               05  FILLER       PIC  X(18)  VALUE " Relao Completa ".
            03  RED-OP1   REDEFINES   TB1-OPC.
                05  OPC-TB1      PIC  X(18)  OCCURS  02.
 
            03  TB2-OPC.
-               05  FILLER       PIC  X(18)  VALUE  " Ordem de C�digos ".
-               05  FILLER       PIC  X(18)  VALUE  " Ordem Alfab�tica ".
+               05  FILLER       PIC  X(18)  VALUE  " Ordem de Cdigos ".
+               05  FILLER       PIC  X(18)  VALUE  " Ordem Alfabtica ".
+               05  FILLER       PIC  X(18)  VALUE  " Ordem por Valor  ".
            03  RED-OP2   REDEFINES   TB2-OPC.
-               05  OPC-TB2      PIC  X(18)  OCCURS  02.
+               05  OPC-TB2      PIC  X(18)  OCCURS  03.
 
        01  CAB-001.
            03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
@@ -93,8 +111,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "CODIGO   DESCRICAO DO PRODUTO       VOLUME
-      -    "      VALOR UNITARIO".
+           "CODIGO   DESCRICAO DO PRODUTO       VOLUME  CUSTO   MARGEM
+      -    "     VALOR UNITARIO".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -105,8 +123,12 @@
            03  FILLER           PIC  X(04)  VALUE  SPACES.
            03  DES-DT1          PIC  X(28).
            03  VOL-DT1          PIC  Z9,99.
-           03  FILLER           PIC  X(26)  VALUE
-               "  --------------------->".
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  CST-DT1          PIC  ZZ.ZZ9,9999.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  PCT-DT1          PIC  ---9,99.
+           03  FILLER           PIC  X(01)  VALUE  "%".
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
            03  VDA-DT1          PIC  ZZZ.ZZ9,9999.
 
        01  PRM-SPL.
@@ -148,6 +170,36 @@
            03  SB6-PSQ          PIC  X(02)  VALUE  "  ".
            03  SB7-PSQ          PIC  X(26)  VALUE  SPACES.
 
+       01  PRM-GRP.
+           03  QTD-GRP          PIC  9(02)  VALUE  ZEROS.
+           03  GRP-SEL          PIC  9(02)  OCCURS  20.
+       01  RED-GRP   REDEFINES   PRM-GRP.
+           03  FILLER           PIC  9(02).
+           03  GRP-SEL-X        PIC  X(40).
+       01  IND-GRP              PIC  9(02).
+
+       01  IND-FAV              PIC  9(01).
+       01  GRF-AUX              PIC  9(02).
+       01  OPF-AUX              PIC  9(01).
+       01  IXF-AUX              PIC  9(01).
+
+       01  LIN-FAV.
+           03  FILLER           PIC  X(02)  VALUE  "1-".
+           03  V1-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "2-".
+           03  V2-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "3-".
+           03  V3-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "4-".
+           03  V4-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "5-".
+           03  V5-FAV           PIC  X(02)  VALUE  SPACES.
+       01  ACH-GRP              PIC  9(01).
+
        01  PRM-NOM.
            03  COD-NOM          PIC  9(06).
            03  CLI-NOM          PIC  X(40).
@@ -174,6 +226,8 @@
            03  CL1-IMP          PIC  9(02)  VALUE  40.
            03  CL2-IMP          PIC  9(02)  VALUE  46.
 
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
        LINKAGE         SECTION.
 
        01  PRM-OPR              PIC  X(10).
@@ -182,17 +236,17 @@
 
        01  TELA-01.
            03  BCK-CLR 02 FOR-CLR 07.
-               05  LINE 09 COLUMN 31 VALUE " ������        ����ͻ ".
-               05  LINE 10 COLUMN 31 VALUE " �  Selecionar Grupo  � ".
-               05  LINE 11 COLUMN 31 VALUE " �  Rela��o Completa  � ".
-               05  LINE 12 COLUMN 31 VALUE " ��������������������ͼ ".
+               05  LINE 09 COLUMN 31 VALUE "         ͻ ".
+               05  LINE 10 COLUMN 31 VALUE "   Selecionar Grupo   ".
+               05  LINE 11 COLUMN 31 VALUE "   Relao Completa   ".
+               05  LINE 12 COLUMN 31 VALUE " ͼ ".
            03  BCK-CLR 02 FOR-CLR 15.
-               05  LINE 09 COLUMN 39 VALUE " Pre�os ".
+               05  LINE 09 COLUMN 39 VALUE " Preos ".
            03  BCK-CLR 00 FOR-CLR 08.
                05  LINE 10 COLUMN 55 VALUE "  ".
                05  LINE 11 COLUMN 55 VALUE "  ".
                05  LINE 12 COLUMN 55 VALUE "  ".
-               05  LINE 13 COLUMN 33 PIC X(24) FROM "��o de Saldos  �".
+               05  LINE 13 COLUMN 33 PIC X(24) FROM "o de Saldos  ".
 
        01  ST1-TL1.
            03  BCK-CLR 07 FOR-CLR 12
@@ -207,38 +261,38 @@
                LINE 11 COLUMN 34 PIC X(18) FROM OPC-TB1 (2).
 
        01  TELA-02.
-           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "�" FOR-CLR 8.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
            03  BCK-CLR 04 FOR-CLR 15.
-               05  LINE 07 COLUMN 21 VALUE " Administra��o Global ".
+               05  LINE 07 COLUMN 21 VALUE " Administrao Global ".
            03  BCK-CLR 01 FOR-CLR 15.
                05  LINE 08 COLUMN 23 VALUE " Controle de Estoques ".
            03  BCK-CLR 05 FOR-CLR 15.
-               05  LINE 09 COLUMN 25 VALUE " Emiss�o de Relat�rio ".
+               05  LINE 09 COLUMN 25 VALUE " Emisso de Relatrio ".
            03  BCK-CLR 00 FOR-CLR 08.
-               05  LINE 07 COLUMN 43 VALUE "�".
-               05  LINE 08 COLUMN 45 VALUE "�".
-               05  LINE 09 COLUMN 47 VALUE "�".
-               05  LINE 08 COLUMN 22 VALUE "�".
-               05  LINE 09 COLUMN 24 VALUE "�".
+               05  LINE 07 COLUMN 43 VALUE "".
+               05  LINE 08 COLUMN 45 VALUE "".
+               05  LINE 09 COLUMN 47 VALUE "".
+               05  LINE 08 COLUMN 22 VALUE "".
+               05  LINE 09 COLUMN 24 VALUE "".
            03  BCK-CLR 07 FOR-CLR 14.
                05  LINE 10 COLUMN 21 VALUE
-                   " ���                        ������ͻ ".
+                   "                         ͻ ".
                05  LINE 11 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 12 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 13 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 14 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 15 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 16 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 17 COLUMN 21 VALUE
-                   " �����������������������������������ͼ ".
+                   " ͼ ".
            03  BCK-CLR 06 FOR-CLR 15.
-               05  LINE 10 COLUMN 27 VALUE "  Pre�os de Produtos  ".
+               05  LINE 10 COLUMN 27 VALUE "  Preos de Produtos  ".
            03  BCK-CLR  00.
                05  LINE 11 COLUMN 60 VALUE "  ".
                05  LINE 12 COLUMN 60 VALUE "  ".
@@ -251,68 +305,118 @@
 
        01  TELA-03 BCK-CLR 02.
            03  FOR-CLR  07.
-               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 13 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  14.
                05  LINE 12 COLUMN 25 PIC X(30) FROM "   Grupo .:".
            03  FOR-CLR  00.
-               05  LINE 12 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
 
        01  ENTR-03  BCK-CLR 02 FOR-CLR 15.
            03  LINE 12 COLUMN 37 PIC X(15) FROM DES-ATV.
 
        01  TELA-04 BCK-CLR 04.
            03  FOR-CLR  07.
-               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 13 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  15.
                05  LINE 12 COLUMN 25 PIC X(30) FROM
-                   "       RELA��O COMPLETA       ".
+                   "       RELAO COMPLETA       ".
            03  FOR-CLR  00.
-               05  LINE 12 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
 
        01  TELA-05.
            03  BCK-CLR 03 FOR-CLR 11.
-               05  LINE 15 COLUMN 39 VALUE " ������        ����ͻ ".
-               05  LINE 16 COLUMN 39 VALUE " �                    � ".
-               05  LINE 17 COLUMN 39 VALUE " �                    � ".
-               05  LINE 18 COLUMN 39 VALUE " ��������������������ͼ ".
+               05  LINE 15 COLUMN 39 VALUE "         ͻ ".
+               05  LINE 16 COLUMN 39 VALUE "                      ".
+               05  LINE 17 COLUMN 39 VALUE "                      ".
+               05  LINE 18 COLUMN 39 VALUE "                      ".
+               05  LINE 19 COLUMN 39 VALUE " ͼ ".
            03  BCK-CLR 03 FOR-CLR 15.
-               05  LINE 15 COLUMN 47 VALUE " Op��es ".
+               05  LINE 15 COLUMN 47 VALUE " Opes ".
            03  BCK-CLR 00 FOR-CLR 08.
                05  LINE 16 COLUMN 63 VALUE "  ".
                05  LINE 17 COLUMN 63 VALUE "  ".
                05  LINE 18 COLUMN 63 VALUE "  ".
-               05  LINE 19 COLUMN 41 PIC X(24) FROM SPACES.
+               05  LINE 19 COLUMN 63 VALUE "  ".
+               05  LINE 20 COLUMN 41 PIC X(24) FROM SPACES.
 
        01  ST1-TL5.
            03  BCK-CLR 07 FOR-CLR 12
                LINE 16 COLUMN 42 PIC X(18) FROM OPC-TB2 (1).
            03  BCK-CLR 03 FOR-CLR 15
                LINE 17 COLUMN 42 PIC X(18) FROM OPC-TB2 (2).
+           03  BCK-CLR 03 FOR-CLR 15
+               LINE 18 COLUMN 42 PIC X(18) FROM OPC-TB2 (3).
 
        01  ST2-TL5.
            03  BCK-CLR 03 FOR-CLR 15
                LINE 16 COLUMN 42 PIC X(18) FROM OPC-TB2 (1).
            03  BCK-CLR 07 FOR-CLR 12
                LINE 17 COLUMN 42 PIC X(18) FROM OPC-TB2 (2).
+           03  BCK-CLR 03 FOR-CLR 15
+               LINE 18 COLUMN 42 PIC X(18) FROM OPC-TB2 (3).
+
+       01  ST3-TL5.
+           03  BCK-CLR 03 FOR-CLR 15
+               LINE 16 COLUMN 42 PIC X(18) FROM OPC-TB2 (1).
+           03  BCK-CLR 03 FOR-CLR 15
+               LINE 17 COLUMN 42 PIC X(18) FROM OPC-TB2 (2).
+           03  BCK-CLR 07 FOR-CLR 12
+               LINE 18 COLUMN 42 PIC X(18) FROM OPC-TB2 (3).
 
        01  TELA-06 BCK-CLR 01.
            03  FOR-CLR  07.
-               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 16 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 16 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  15.
                05  LINE 15 COLUMN 25 PIC X(30) FROM
-                   "   P�ginas Montadas �    ".
+                   "   Pginas Montadas     ".
                05  PAG-T05 LINE 15 COLUMN 49 PIC ZZ9 FROM PAG-CB1.
            03  FOR-CLR  00.
-               05  LINE 15 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 16 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 15 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  TELA-07 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM "  Favoritos:".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Posicao ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-07  BCK-CLR 02 FOR-CLR 15.
+           03  LINE 12 COLUMN 38 PIC X(15) FROM LIN-FAV.
+
+       01  ACPT-07  AUTO.
+           03  OPF-E07 LINE 13 COLUMN 39 PIC 9(01) USING OPF-AUX.
+
+       01  TELA-08 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-08  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E08 LINE 13 COLUMN 39 PIC 9(01) USING MEI-IMP.
 
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
@@ -320,8 +424,28 @@
            CALL    "DYSPOL"  USING    PRM-OPR  PRM-SPL
            IF  LCK-SPL = 1   GOBACK.
            ACCEPT   ARQ-IMP   FROM    TIME
-           OPEN     OUTPUT   CADTMP
+           OPEN     I-O      CADCHK   CADFAV
                     INPUT    CADATV   CADEST
+           MOVE     "DY1151" TO  PRG-CHK
+           MOVE     PRM-OPR  TO  OPR-FAV
+           READ     CADFAV
+           IF  FST-FAV  NOT  =   "00"  MOVE  ZEROS  TO  QTD-FAV.
+           READ     CADCHK
+           IF  FST-CHK  NOT  =   "00"  GO       ROT-0000-10.
+           MOVE     PAG-CHK  TO  PAG-CB1
+           MOVE     TMP-CHK  TO  CHV-TMP
+           MOVE     CHV-CHK  TO  CHV-EST
+           MOVE     OPC-CHK  TO  OP1-AUX
+           MOVE     QTD-CHK  TO  QTD-GRP
+           MOVE     GRP-CHK-X  TO  GRP-SEL-X
+           MOVE     2        TO  OP2-AUX
+           OPEN     I-O      CADTMP
+           PERFORM  ROT-NOME-00  DISPLAY  TELA-06
+           MOVE     60       TO  IND-MSG
+           PERFORM  ROT-MSGM-00
+           GO       ROT-IMPR-20.
+       ROT-0000-10.
+           OPEN     OUTPUT   CADTMP
            MOVE     2   TO   OP1-AUX  DISPLAY  TELA-01.
 
        ROT-MENU-00.
@@ -338,35 +462,49 @@
            IF  TCL-MSG   >   00  GO       ROT-MENU-10.
            IF  HEX-MSG   =   27  GO       ROT-EXIT-00.
            MOVE     SPACES   TO  IND-PSQ
+           MOVE     ZEROS    TO  QTD-GRP
            MOVE     1        TO  IND1
            PERFORM  ROT-GTLA-00  DISPLAY  TELA-02
            IF  OP1-AUX   =    2  DISPLAY  TELA-04
                                  GO       ROT-MENU-30.
        ROT-MENU-20.
-           DISPLAY  TELA-03      PERFORM  ROT-PESQ-00
-           IF  IND-PSQ   <    1  GO       ROT-LIMP-00.
+           DISPLAY  TELA-03
+           MOVE     SPACES   TO  IND-PSQ
+           IF  QTD-FAV   >   ZEROS  PERFORM  ROT-FAVO-00.
+           IF  IND-PSQ  NOT  =  SPACES  GO       ROT-MENU-22.
+           PERFORM  ROT-PESQ-00.
+       ROT-MENU-22.
+           IF  IND-PSQ   <    1  AND  QTD-GRP  =  ZEROS
+                                 GO       ROT-LIMP-00.
+           IF  IND-PSQ   <    1  GO       ROT-MENU-30.
+           ADD      1        TO  QTD-GRP
+           MOVE     IND-PSQ  TO  GRP-SEL (QTD-GRP)
            MOVE     IND-PSQ  TO  CHV-ATV
-           READ     CADATV       DISPLAY  ENTR-03.
+           READ     CADATV       DISPLAY  ENTR-03
+           PERFORM  ROT-FSAV-00
+           IF  QTD-GRP   <   20  GO       ROT-MENU-20.
 
        ROT-MENU-30.
            MOVE     28       TO  IND-MSG
-           MOVE     IND-PSQ  TO  PRX-EST
-           MOVE     ZEROS    TO  SUF-EST
+           MOVE     ZEROS    TO  PRX-EST  SUF-EST.
+       ROT-MENU-32.
            START    CADEST       KEY  >   CHV-EST
            IF  FST-EST   =  "23" PERFORM  ROT-MSGM-00
                                  GO       ROT-LIMP-00.
            READ     CADEST  NEXT
-           IF  OP1-AUX  =     1  AND      PRX-EST
-                                 NOT   =  IND-PSQ
-                                 PERFORM  ROT-MSGM-00
-                                 GO       ROT-LIMP-00.
+           IF  OP1-AUX  NOT  =   1  GO    ROT-MENU-34.
+           PERFORM  ROT-GRUPO-00  THRU    ROT-GRUPO-20
+           IF  ACH-GRP   =   0     GO      ROT-MENU-32.
+       ROT-MENU-34.
            MOVE     2        TO  OP2-AUX  IND1
            PERFORM  ROT-GTLA-00  DISPLAY  TELA-05.
 
        ROT-MENU-40.
            IF  OP2-AUX   =   1   MOVE  2  TO  OP2-AUX
                                  DISPLAY      ST2-TL5
-           ELSE
+           ELSE  IF  OP2-AUX =  2 MOVE  3  TO  OP2-AUX
+                                 DISPLAY      ST3-TL5
+                 ELSE
                                  MOVE  1  TO  OP2-AUX
                                  DISPLAY      ST1-TL5.
        ROT-MENU-50.
@@ -378,6 +516,7 @@
            IF  HEX-MSG   =   27  GO       ROT-LIMP-00.
            MOVE     2  TO  IND1  PERFORM  ROT-RTLA-00
            IF  OP2-AUX   =    1  GO       ROT-IMPR-00.
+           IF  OP2-AUX   =    3  GO       ROT-SRT2-00.
 
        ROT-SORT-00.
            SORT     CADSRT   ON  ASCENDING    KEY  DES-SRT
@@ -385,16 +524,23 @@
                     OUTPUT       PROCEDURE    IS   ROT-SORT-40
            GO       ROT-LIMP-00.
 
+       ROT-SRT2-00.
+           SORT     CADSRT   ON  ASCENDING    KEY  VDA-SRT
+                    INPUT        PROCEDURE    IS   ROT-SORT-10
+                    OUTPUT       PROCEDURE    IS   ROT-SORT-40
+           GO       ROT-LIMP-00.
+
        ROT-SORT-10  SECTION.
 
        ROT-SORT-20.
-           RELEASE  REG-SRT FROM REG-EST
+           RELEASE  REG-SRT FROM REG-EST.
+       ROT-SORT-25.
            START    CADEST       KEY  >   CHV-EST
            IF  FST-EST   =  "23" GO       ROT-SORT-30.
            READ     CADEST  NEXT
-           IF  OP1-AUX   =   1   AND      PRX-EST
-                                 NOT  =   IND-PSQ
-                                 GO       ROT-SORT-30.
+           IF  OP1-AUX  NOT  =   1  GO    ROT-SORT-20.
+           PERFORM  ROT-GRUPO-00  THRU    ROT-GRUPO-20
+           IF  ACH-GRP   =   0     GO      ROT-SORT-25.
            GO       ROT-SORT-20.
 
        ROT-SORT-30.
@@ -411,6 +557,8 @@
            MOVE     SUF-SRT  TO  SUF-DT1
            MOVE     DES-SRT  TO  DES-DT1
            MOVE     VOL-SRT  TO  VOL-DT1
+           MOVE     CST-SRT  TO  CST-DT1
+           MOVE     PCT-SRT  TO  PCT-DT1
            MOVE     VDA-SRT  TO  VDA-DT1
            ADD      1        TO  LIN-TMP
            ADD      1        TO  CHV-TMP
@@ -425,8 +573,7 @@
        ROT-IMPR-00.
            MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
            PERFORM  ROT-NOME-00  DISPLAY  TELA-06
-           MOVE     IND-PSQ  TO  PRX-EST
-           MOVE     ZEROS    TO  SUF-EST.
+           MOVE     ZEROS    TO  PRX-EST  SUF-EST.
 
        ROT-IMPR-10.
            DISPLAY  PAG-T05
@@ -460,9 +607,10 @@
            START    CADEST       KEY  >   CHV-EST
            IF  FST-EST   =  "23" GO       ROT-IMPR-50.
            READ     CADEST  NEXT
-           IF  OP1-AUX   =   1   AND
-               PRX-EST  NOT  =   IND-PSQ
-                                 GO       ROT-IMPR-50.
+           IF  OP1-AUX  NOT  =   1  GO    ROT-IMPR-25.
+           PERFORM  ROT-GRUPO-00  THRU    ROT-GRUPO-20
+           IF  ACH-GRP   =   0     GO      ROT-IMPR-20.
+       ROT-IMPR-25.
            IF  LIN-TMP   <   62  GO       ROT-IMPR-40.
 
        ROT-IMPR-30.
@@ -484,18 +632,43 @@
            MOVE     SUF-EST  TO  SUF-DT1
            MOVE     DES-EST  TO  DES-DT1
            MOVE     VOL-EST  TO  VOL-DT1
+           MOVE     CST-EST  TO  CST-DT1
+           MOVE     PCT-EST  TO  PCT-DT1
            MOVE     VDA-EST  TO  VDA-DT1
            ADD      1        TO  LIN-TMP
            ADD      1        TO  CHV-TMP
            MOVE     DET-001  TO  DET-TMP
-           WRITE    REG-TMP      GO      ROT-IMPR-20.
+           WRITE    REG-TMP
+           MOVE     CHV-EST  TO  CHV-CHK
+           MOVE     PAG-CB1  TO  PAG-CHK
+           MOVE     CHV-TMP  TO  TMP-CHK
+           MOVE     OP1-AUX  TO  OPC-CHK
+           MOVE     QTD-GRP  TO  QTD-CHK
+           MOVE     GRP-SEL-X  TO  GRP-CHK-X
+           REWRITE  REG-CHK
+           IF  FST-CHK   =   "00"  GO       ROT-IMPR-20.
+           WRITE    REG-CHK      GO       ROT-IMPR-20.
 
        ROT-IMPR-50.
+           PERFORM  ROT-SAID-00
            MOVE     PAG-CB1  TO  PAG-IMP
            DISPLAY  PAG-T05      CLOSE    CADTMP
            CALL     "DYIMPR"     USING    PRM-IMP
            DELETE     FILE       CADTMP
-           OPEN      OUTPUT      CADTMP.
+           OPEN      OUTPUT      CADTMP
+           DELETE   CADCHK.
+
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-08      DISPLAY  ENTR-08.
+       ROT-SAID-10.
+           ACCEPT   MEI-E08
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   NOT  =   00    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
 
        ROT-LIMP-00.
            MOVE     1        TO  IND1
@@ -518,6 +691,71 @@
        ROT-PESQ-00.
            CALL   "DYPESQ"  USING  PRM-PSQ  PRM-HLP.
 
+       ROT-FAVO-00.
+           MOVE     SPACES   TO  V1-FAV  V2-FAV  V3-FAV  V4-FAV
+                                 V5-FAV
+           IF  QTD-FAV   <   1   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (1)  TO  V1-FAV
+           IF  QTD-FAV   <   2   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (2)  TO  V2-FAV
+           IF  QTD-FAV   <   3   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (3)  TO  V3-FAV
+           IF  QTD-FAV   <   4   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (4)  TO  V4-FAV
+           IF  QTD-FAV   <   5   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (5)  TO  V5-FAV.
+       ROT-FAVO-10.
+           DISPLAY  TELA-07      DISPLAY  ENTR-07
+           MOVE     ZEROS    TO  OPF-AUX
+           ACCEPT   OPF-E07
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           MOVE     SPACES   TO  IND-PSQ
+           IF  TECLADO   NOT  =   00    GO       ROT-FAVO-EXIT.
+           IF  OPF-AUX   <    1    OR   >   QTD-FAV
+                                 GO       ROT-FAVO-EXIT.
+           MOVE     GRP-FAV (OPF-AUX)  TO  IXF-AUX
+           MOVE     IXF-AUX  TO  IND-PSQ.
+       ROT-FAVO-EXIT.
+           EXIT.
+
+       ROT-FSAV-00.
+           MOVE     CHV-ATV  TO  GRF-AUX
+           MOVE     1        TO  IND-FAV.
+       ROT-FSAV-10.
+           IF  IND-FAV   >   QTD-FAV      GO       ROT-FSAV-20.
+           IF  GRF-AUX   =   GRP-FAV (IND-FAV)
+                                 GO       ROT-FSAV-30.
+           ADD      1        TO  IND-FAV
+           GO       ROT-FSAV-10.
+       ROT-FSAV-20.
+           IF  QTD-FAV   <   5   ADD  1   TO  QTD-FAV.
+           MOVE     QTD-FAV  TO  IND-FAV.
+       ROT-FSAV-30.
+           IF  IND-FAV   <   2   GO       ROT-FSAV-40.
+           MOVE     GRP-FAV (IND-FAV - 1)  TO  GRP-FAV (IND-FAV)
+           SUBTRACT 1        FROM  IND-FAV
+           GO       ROT-FSAV-30.
+       ROT-FSAV-40.
+           MOVE     GRF-AUX  TO  GRP-FAV (1)
+           REWRITE  REG-FAV
+           IF  FST-FAV   =   "00"  GO       ROT-FSAV-EXIT.
+           WRITE    REG-FAV.
+       ROT-FSAV-EXIT.
+           EXIT.
+
+       ROT-GRUPO-00.
+           MOVE     1        TO  IND-GRP
+           MOVE     0        TO  ACH-GRP.
+       ROT-GRUPO-10.
+           IF  IND-GRP   >   QTD-GRP  GO  ROT-GRUPO-20.
+           IF  PRX-EST   =   GRP-SEL (IND-GRP)
+                                 MOVE  1  TO  ACH-GRP
+                                 GO       ROT-GRUPO-20.
+           ADD      1        TO  IND-GRP
+           GO       ROT-GRUPO-10.
+       ROT-GRUPO-20.
+           EXIT.
+
        ROT-NOME-00.
            ACCEPT  DTA-SYS  FROM   DATE
            MOVE    DIA-SYS   TO    DIA-CAB
@@ -529,5 +767,5 @@
            MOVE    PRM-CAB   TO    DTA-CB2.
 
        ROT-EXIT-00.
-           CLOSE   CADATV  CADEST  CADTMP
+           CLOSE   CADATV  CADEST  CADTMP  CADCHK  CADFAV
            DELETE  FILE    CADTMP  GOBACK.
