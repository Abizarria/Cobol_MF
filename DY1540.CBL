@@ -25,12 +25,26 @@
                        RECORD        KEY     IS  CHV-NTA
                        FILE          STATUS  IS  FST-NTA.
 
+           SELECT      CADMDR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-MDR
+                       FILE          STATUS  IS  FST-MDR.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADCRD.CPY.
        COPY  CADFAT.CPY.
        COPY  CADNTA.CPY.
+       COPY  CADMDR.CPY.
+       COPY  CADTMP.CPY.
 
        WORKING-STORAGE SECTION.
 
@@ -38,6 +52,8 @@
            03  FST-CRD          PIC  X(02).
            03  FST-FAT          PIC  X(02).
            03  FST-NTA          PIC  X(02).
+           03  FST-MDR          PIC  X(02).
+           03  FST-TMP          PIC  X(02).
 
            03  PRX-AUX          PIC  9(01).
            03  LIN-AUX          PIC  9(02).
@@ -45,6 +61,20 @@
            03  ACM-QTD          PIC  9(04).
            03  ACM-VAL          PIC  9(07)V99.
            03  TOT-VAL          PIC  9(08)V99.
+           03  COD-CLI          PIC  9(06).
+           03  TOT-NTA          PIC  9(08)V99.
+           03  TOT-FAT          PIC  9(08)V99.
+           03  TOT-CRD          PIC  9(08)V99  OCCURS  8.
+            03  PRX-AGE          PIC  9(01).
+            03  DSE-SYS          PIC  9(06).
+            03  DSE-FAT          PIC  9(06).
+            03  DIF-AGE          PIC  S9(06).
+            03  TOT-AGE          PIC  9(08)V99  OCCURS  5.
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
 
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
@@ -61,6 +91,65 @@
            03  FOR-HLP          PIC  9(01)  VALUE  6.
            03  LET-HLP          PIC  9(01)  VALUE  7.
 
+       01  PRM-NOM.
+           03  COD-NOM          PIC  9(06).
+           03  CLI-NOM          PIC  X(40).
+           03  CGC-NOM          PIC  9(14).
+           03  INS-NOM          PIC  X(15).
+           03  END-NOM          PIC  X(40).
+           03  CEP-NOM          PIC  9(08).
+           03  CID-NOM          PIC  X(25).
+           03  EST-NOM          PIC  X(02).
+
+       01  PRM-CAB.
+           03  SEM-CAB          PIC  X(04).
+           03  DIA-CAB          PIC  9(02).
+           03  B01-CAB          PIC  X(01).
+           03  MES-CAB          PIC  9(02).
+           03  B02-CAB          PIC  X(01).
+           03  ANO-CAB          PIC  9(02).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  16.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
+       01  CAB-001.
+           03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
+           03  CLI-CB1          PIC  X(40).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(09)  VALUE  "FOLHA .:".
+           03  PAG-CB1          PIC  9(03).
+
+       01  CAB-002.
+           03  DES-CB2          PIC  X(68).
+           03  DTA-CB2          PIC  X(12).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-004              PIC  X(80)  VALUE  "DESCRICAO
+      -    "                                     VALOR PENDENTE".
+
+       01  CAB-005.
+           03  FILLER           PIC  X(11)  VALUE  "CLIENTE ..:".
+           03  CLI-CB5          PIC  X(40).
+
+       01  DET-001.
+           03  DES-DT1          PIC  X(45).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  VAL-DT1          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-001.
+           03  FILLER           PIC  X(35)  VALUE
+               "TOTAL DE CREDITOS PENDENTES".
+           03  FILLER           PIC  X(12)  VALUE  SPACES.
+           03  VAL-TT1          PIC  ZZ.ZZZ.ZZ9,99.
+
        LINKAGE         SECTION.
 
        01  PRM-OPR              PIC  X(10).
@@ -68,46 +157,50 @@
        SCREEN          SECTION.
 
        01  TELA-01.
-           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "�" FOR-CLR 8.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
            03  BCK-CLR 04 FOR-CLR 15.
-               05  LINE 05 COLUMN 09 VALUE " Administra��o Global ".
+               05  LINE 05 COLUMN 09 VALUE " Administrao Global ".
            03  BCK-CLR 01 FOR-CLR 15.
                05  LINE 06 COLUMN 11 VALUE " Controle de Clientes ".
            03  BCK-CLR 00 FOR-CLR 08.
-               05  LINE 05 COLUMN 31 VALUE "�".
-               05  LINE 06 COLUMN 33 VALUE "�".
-               05  LINE 06 COLUMN 10 VALUE "�".
+               05  LINE 05 COLUMN 31 VALUE "".
+               05  LINE 06 COLUMN 33 VALUE "".
+               05  LINE 06 COLUMN 10 VALUE "".
            03  BCK-CLR 07 FOR-CLR 14.
-               05  LINE 07 COLUMN 09 VALUE " �                        
-      -            "��������������������������������ͻ ".
-               05  LINE 08 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 09 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 10 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 11 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 12 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 13 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 14 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 15 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 16 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 17 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 18 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 19 COLUMN 09 VALUE " �
-      -            "                                 � ".
-               05  LINE 20 COLUMN 09 VALUE " ���������������������������
-      -            "��������������������������������ͼ ".
+               05  LINE 07 COLUMN 09 VALUE "                         
+      -            "ͻ ".
+               05  LINE 08 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 09 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 10 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 11 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 12 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 13 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 14 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 15 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 16 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 17 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 18 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 19 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 20 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 21 COLUMN 09 VALUE " 
+      -            "                                  ".
+               05  LINE 22 COLUMN 09 VALUE " 
+      -            "ͼ ".
            03  BCK-CLR 05 FOR-CLR 15.
-               05  LINE 07 COLUMN 13 VALUE " Posi��o do Movimento ".
+               05  LINE 07 COLUMN 13 VALUE " Posio do Movimento ".
            03  BCK-CLR 00 FOR-CLR 08.
                05  LINE 08 COLUMN 72 VALUE  "  ".
                05  LINE 09 COLUMN 72 VALUE  "  ".
@@ -122,34 +215,40 @@
                05  LINE 18 COLUMN 72 VALUE  "  ".
                05  LINE 19 COLUMN 72 VALUE  "  ".
                05  LINE 20 COLUMN 72 VALUE  "  ".
-               05  LINE 21 COLUMN 11 PIC X(63) FROM SPACES.
+               05  LINE 21 COLUMN 72 VALUE  "  ".
+               05  LINE 22 COLUMN 72 VALUE  "  ".
+               05  LINE 23 COLUMN 11 PIC X(63) FROM SPACES.
 
            03  FOR-CLR  07.
-               05  LINE 08 COLUMN 13 PIC X(54) FROM ALL "�" BCK-CLR 02.
-               05  LINE 16 COLUMN 13 PIC X(01) FROM     "�" BCK-CLR 02.
-               05  LINE 17 COLUMN 13 PIC X(54) FROM ALL "�" BCK-CLR 01.
-               05  LINE 19 COLUMN 13 PIC X(01) FROM     "�" BCK-CLR 01.
+               05  LINE 08 COLUMN 13 PIC X(54) FROM ALL "" BCK-CLR 02.
+               05  LINE 18 COLUMN 13 PIC X(01) FROM     "" BCK-CLR 02.
+               05  LINE 19 COLUMN 13 PIC X(54) FROM ALL "" BCK-CLR 01.
+               05  LINE 21 COLUMN 13 PIC X(01) FROM     "" BCK-CLR 01.
 
            03  FOR-CLR 15.
                05  BCK-CLR 02 LINE 09 COLUMN 13 PIC X(54) FROM
-                              "  REQUISI��ES � FATURAR ���        R$".
+                              "  REQUISIES  FATURAR         R$".
                05  BCK-CLR 02 LINE 10 COLUMN 13 PIC X(54) FROM
-                              "  FATURAS PENDENTES �������        R$".
+                              "  FATURAS PENDENTES         R$".
                05  BCK-CLR 02 LINE 11 COLUMN 13 PIC X(54) FROM
-                              "  CHEQUES PR�-DATADOS �����        R$".
+                              "  CHEQUES PR-DATADOS         R$".
                05  BCK-CLR 02 LINE 12 COLUMN 13 PIC X(54) FROM
-                              "  AMERICAN EXPRESS CARD ���        R$".
+                              "  AMERICAN EXPRESS CARD         R$".
                05  BCK-CLR 02 LINE 13 COLUMN 13 PIC X(54) FROM
-                              "  MASTERCARD E DINER'S ����        R$".
+                              "  MASTERCARD E DINER'S         R$".
                05  BCK-CLR 02 LINE 14 COLUMN 13 PIC X(54) FROM
-                              "  CART�O VISA E OUTROS ����        R$".
+                              "  CARTO VISA E OUTROS         R$".
                05  BCK-CLR 02 LINE 15 COLUMN 13 PIC X(54) FROM
-                              "  VALES FRETES DIVERSOS ���        R$".
-               05  BCK-CLR 01 LINE 18 COLUMN 13 PIC X(54) FROM
-                              "  TOTAL DE CR�DITOS PENDENTES ..... R$".
+                              "  VALES FRETES DIVERSOS         R$".
+               05  BCK-CLR 02 LINE 16 COLUMN 13 PIC X(54) FROM
+                              "  CARTO ELO         R$".
+               05  BCK-CLR 02 LINE 17 COLUMN 13 PIC X(54) FROM
+                              "  CARTO HIPERCARD         R$".
+               05  BCK-CLR 01 LINE 20 COLUMN 13 PIC X(54) FROM
+                              "  TOTAL DE CRDITOS PENDENTES ..... R$".
            03  BCK-CLR  00.
-               05  LINE 16 COLUMN 14 PIC X(53) FROM ALL "�" FOR-CLR 02.
-               05  LINE 19 COLUMN 14 PIC X(53) FROM ALL "�" FOR-CLR 01.
+               05  LINE 18 COLUMN 14 PIC X(53) FROM ALL "" FOR-CLR 02.
+               05  LINE 21 COLUMN 14 PIC X(53) FROM ALL "" FOR-CLR 01.
                05  LINE 09 COLUMN 67 PIC X(01) FROM " ".
                05  LINE 10 COLUMN 67 PIC X(01) FROM " ".
                05  LINE 11 COLUMN 67 PIC X(01) FROM " ".
@@ -158,34 +257,103 @@
                05  LINE 14 COLUMN 67 PIC X(01) FROM " ".
                05  LINE 15 COLUMN 67 PIC X(01) FROM " ".
                05  LINE 16 COLUMN 67 PIC X(01) FROM " ".
+               05  LINE 17 COLUMN 67 PIC X(01) FROM " ".
                05  LINE 18 COLUMN 67 PIC X(01) FROM " ".
-               05  LINE 19 COLUMN 67 PIC X(01) FROM " ".
+               05  LINE 20 COLUMN 67 PIC X(01) FROM " ".
+               05  LINE 21 COLUMN 67 PIC X(01) FROM " ".
 
        01  ENTR-01.
            03  BCK-CLR 02 FOR-CLR 15.
                05  LINE LIN-AUX COLUMN 42 PIC Z.ZZ9        FROM ACM-QTD.
                05  LINE LIN-AUX COLUMN 53 PIC Z.ZZZ.ZZ9,99 FROM ACM-VAL.
            03  BCK-CLR 01 FOR-CLR 15.
-               05  LINE 18      COLUMN 53 PIC Z.ZZZ.ZZ9,99 FROM TOT-VAL.
+               05  LINE 20      COLUMN 53 PIC Z.ZZZ.ZZ9,99 FROM TOT-VAL.
+
+       01  TELA-02 BCK-CLR 02 FOR-CLR 15.
+           03  LINE 02 COLUMN 13 VALUE "Cliente :".
+           03  LINE 02 COLUMN 32 VALUE "(0 = Todos)".
+
+       01  ENTR-02 BCK-CLR 02 FOR-CLR 15.
+           03  CHV-E02 LINE 02 COLUMN 23 PIC 9(06) USING COD-CLI.
+           03  NOM-T02 LINE 02 COLUMN 45 PIC X(30) FROM  NOM-MDR.
+
+       01  TELA-03 BCK-CLR 00 FOR-CLR 15.
+           03  LINE 23 COLUMN 14 VALUE "Paginas Impressas .:".
+           03  PAG-T03 LINE 23 COLUMN 35 PIC ZZ9 FROM PAG-CB1.
+
+       01  TELA-04 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-04  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E04 LINE 13 COLUMN 39 PIC 9(01) USING MEI-IMP.
 
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"  USING    PRM-OPR  PRM-SPL
            IF  LCK-SPL = 1   GOBACK.  DISPLAY  TELA-01
-           OPEN     INPUT    CADCRD   CADFAT   CADNTA.
+           OPEN     INPUT    CADCRD   CADFAT   CADNTA   CADMDR
+           OPEN     OUTPUT   CADTMP.
+
+       ROT-FILT-00.
+           MOVE     ZEROS    TO  COD-CLI
+           MOVE     SPACES   TO  NOM-MDR
+           DISPLAY  TELA-02      ENTR-02.
+
+       ROT-FILT-10.
+           ACCEPT   CHV-E02      DISPLAY  NOM-T02
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =  "01" GO       ROT-EXIT-00.
+           IF  TECLADO   =  "02" PERFORM  ROT-HELP-00
+                                 GO       ROT-FILT-10.
+           IF  COD-CLI   =    0  GO       ROT-ZERA-00.
+           MOVE     COD-CLI  TO  CHV-MDR
+           READ     CADMDR       MOVE  51  TO  IND-MSG
+           IF  FST-MDR   =  "23" PERFORM  ROT-MSGM-00
+                                 GO       ROT-FILT-00.
+           DISPLAY  NOM-T02      GO       ROT-ZERA-00.
 
        ROT-ZERA-00.
+           ACCEPT   DTA-SYS  FROM DATE
+           MOVE     09       TO  LIN-AUX
+           MOVE     ZEROS    TO  ACM-QTD  ACM-VAL  TOT-VAL
+           MOVE     ZEROS    TO  TOT-NTA  TOT-FAT
+           MOVE     ZEROS    TO  TOT-CRD (1)  TOT-CRD (2)  TOT-CRD (3)
+                                 TOT-CRD (4)  TOT-CRD (5)  TOT-CRD (6)
+                                 TOT-CRD (7)  TOT-CRD (8).
+           MOVE     ZEROS    TO  TOT-AGE (1)  TOT-AGE (2)  TOT-AGE (3)
+                                 TOT-AGE (4)  TOT-AGE (5).
+
+       ROT-LIMP-00.
+           DISPLAY  ENTR-01
+           IF  LIN-AUX   <   17  ADD      1  TO  LIN-AUX
+                                 GO       ROT-LIMP-00.
            MOVE     09       TO  LIN-AUX
            MOVE     SPACES   TO  CHV-NTA  CHV-FAT
-           MOVE     ZEROS    TO  ACM-QTD
-                                 ACM-VAL  TOT-VAL.
+           IF  COD-CLI   =   ZEROS  GO       ROT-SOMA-00.
+           MOVE     ZEROS    TO  CHV-NTA  CHV-FAT
+           MOVE     COD-CLI  TO  COD-NTA  COD-FAT.
+
        ROT-SOMA-00.
            START    CADNTA       KEY  >   CHV-NTA
            IF  FST-NTA   =  "23" GO       ROT-SOMA-10.
            READ     CADNTA  NEXT
+           IF  COD-CLI  NOT  =  ZEROS  AND
+               COD-NTA  NOT  =  COD-CLI
+                                 GO       ROT-SOMA-10.
            ADD      1        TO  ACM-QTD
-           ADD      VAL-NTA  TO  ACM-VAL  TOT-VAL
+           ADD      VAL-NTA  TO  ACM-VAL  TOT-VAL  TOT-NTA
            DISPLAY  ENTR-01      GO       ROT-SOMA-00.
 
        ROT-SOMA-10.
@@ -196,15 +364,27 @@
            START    CADFAT       KEY  >   CHV-FAT
            IF  FST-FAT   =  "23" GO       ROT-SOMA-30.
            READ     CADFAT  NEXT
+           IF  COD-CLI  NOT  =  ZEROS  AND
+               COD-FAT  NOT  =  COD-CLI
+                                 GO       ROT-SOMA-30.
            ADD      1        TO  ACM-QTD
-           ADD      VAL-FAT  TO  ACM-VAL  TOT-VAL
+           ADD      VAL-FAT  TO  ACM-VAL  TOT-VAL  TOT-FAT
+           COMPUTE DSE-SYS = (ANO-SYS * 360) + (MES-SYS * 30) + DIA-SYS
+           COMPUTE DSE-FAT = (ANO-FAT * 360) + (MES-FAT * 30) + DIA-FAT
+           COMPUTE  DIF-AGE  =   DSE-SYS  -  DSE-FAT
+           IF  DIF-AGE   >   90    MOVE  5  TO  PRX-AGE
+           ELSE  IF  DIF-AGE >  60 MOVE  4  TO  PRX-AGE
+                 ELSE  IF  DIF-AGE >  30 MOVE  3  TO  PRX-AGE
+                       ELSE  IF  DIF-AGE >   0 MOVE  2  TO  PRX-AGE
+                             ELSE  MOVE  1  TO  PRX-AGE.
+           ADD      VAL-FAT  TO  TOT-AGE (PRX-AGE)
            DISPLAY  ENTR-01      GO       ROT-SOMA-20.
 
        ROT-SOMA-30.
            DISPLAY  ENTR-01      ADD   1  TO  LIN-AUX
            MOVE     ZEROS    TO  CHV-CRD
                                  ACM-QTD  ACM-VAL
-           IF  LIN-AUX   >   15  GO       ROT-EXIT-00.
+           IF  LIN-AUX   >   17  GO       ROT-EXIT-00.
            COMPUTE  PRX-CRD   =  LIN-AUX  -   9
            MOVE     PRX-CRD  TO  PRX-AUX.
 
@@ -214,10 +394,172 @@
            READ     CADCRD  NEXT
            IF  PRX-CRD   >       PRX-AUX
                                  GO       ROT-SOMA-30.
+           IF  COD-CLI  NOT  =  ZEROS  AND
+               COD-CRD  NOT  =  COD-CLI
+                                 GO       ROT-SOMA-40.
            ADD      1        TO  ACM-QTD
            ADD      VAL-CRD  TO  ACM-VAL  TOT-VAL
+           ADD      VAL-CRD  TO  TOT-CRD  (PRX-CRD)
            DISPLAY  ENTR-01      GO       ROT-SOMA-40.
 
+       ROT-IMPR-00.
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+           IF  COD-CLI   =   ZEROS
+               MOVE     "TODOS OS CLIENTES"  TO  CLI-CB5
+           ELSE
+               MOVE     NOM-MDR  TO  CLI-CB5.
+           MOVE     "POSICAO DE CREDITOS PENDENTES"  TO  DES-CB2
+           PERFORM  ROT-NOME-00
+           DISPLAY  TELA-03.
+
+       ROT-IMPR-10.
+           ADD      1        TO  PAG-CB1
+           ADD      1        TO  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-005  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     6        TO  LIN-TMP
+           MOVE     CAB-004  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     7        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     7        TO  LIN-TMP.
+
+       ROT-IMPR-20.
+           MOVE     "REQUISICOES A FATURAR"    TO  DES-DT1
+           MOVE     TOT-NTA  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "FATURAS PENDENTES"        TO  DES-DT1
+           MOVE     TOT-FAT  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "  A VENCER"                 TO  DES-DT1
+           MOVE     TOT-AGE (1)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "  VENCIDO ATE 30 DIAS"      TO  DES-DT1
+           MOVE     TOT-AGE (2)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "  VENCIDO DE 31 A 60 DIAS"  TO  DES-DT1
+           MOVE     TOT-AGE (3)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "  VENCIDO DE 61 A 90 DIAS"  TO  DES-DT1
+           MOVE     TOT-AGE (4)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "  VENCIDO ACIMA DE 90 DIAS" TO  DES-DT1
+           MOVE     TOT-AGE (5)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "CHEQUES PRE-DATADOS"      TO  DES-DT1
+           MOVE     TOT-CRD (2)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "AMERICAN EXPRESS CARD"    TO  DES-DT1
+           MOVE     TOT-CRD (3)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "MASTERCARD E DINER'S"    TO  DES-DT1
+           MOVE     TOT-CRD (4)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "CARTAO VISA E OUTROS"     TO  DES-DT1
+           MOVE     TOT-CRD (5)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "VALES FRETES DIVERSOS"    TO  DES-DT1
+           MOVE     TOT-CRD (6)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "CARTAO ELO"               TO  DES-DT1
+           MOVE     TOT-CRD (7)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "CARTAO HIPERCARD"         TO  DES-DT1
+           MOVE     TOT-CRD (8)  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-30.
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     TOT-VAL  TO  VAL-TT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-60.
+           PERFORM  ROT-SAID-00
+           DISPLAY  PAG-T03
+           CLOSE    CADTMP
+           CALL    "DYIMPR"  USING  PRM-IMP
+           DELETE   FILE     CADTMP
+           OPEN     OUTPUT   CADTMP.
+
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-04      DISPLAY  ENTR-04.
+       ROT-SAID-10.
+           ACCEPT   MEI-E04
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
+       ROT-IMPR-70.
+           DISPLAY  TELA-01      DISPLAY  ENTR-01
+           GO       ROT-EXIT-00.
+
+       ROT-NOME-00.
+           ACCEPT  DTA-SYS  FROM   DATE
+           MOVE    DIA-SYS   TO    DIA-CAB
+           MOVE    MES-SYS   TO    MES-CAB
+           MOVE    ANO-SYS   TO    ANO-CAB
+           CALL   "DYNOME"  USING  PRM-NOM
+                                   PRM-CAB
+           MOVE    CLI-NOM   TO    CLI-CB1
+           MOVE    PRM-CAB   TO    DTA-CB2.
+
        ROT-MSGM-00.
            CALL    "DYMSGM"  USING  PRM-MSG.
 
@@ -227,8 +569,11 @@
        ROT-EXIT-00.
            MOVE 50  TO  IND-MSG  PERFORM  ROT-MSGM-00
            IF  TCL-MSG   =   01  GO       ROT-HELP-00.
+           IF  TCL-MSG   =   05  GO       ROT-FILT-00.
+           IF  TCL-MSG   =   06  GO       ROT-IMPR-00.
            IF  TCL-MSG   >   00  OR
                HEX-MSG   =   13  GO       ROT-EXIT-00.
 
        ROT-EXIT-10.
-           CLOSE    CADCRD   CADFAT   CADNTA   GOBACK.
+           CLOSE    CADCRD   CADFAT   CADNTA   CADMDR
+           CLOSE    CADTMP       GOBACK.
