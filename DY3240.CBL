@@ -19,18 +19,27 @@
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      CADCHK        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  PRG-CHK
+                       FILE          STATUS  IS  FST-CHK.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADMDR.CPY.
        COPY  CADTMP.CPY.
+       COPY  CADCHK.CPY.
 
        WORKING-STORAGE SECTION.
 
        01  AUXLIARES.
            03  FST-MDR          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-CHK          PIC  X(02).
            03  TECLADO          PIC  9(02).
+           03  QTD-ETQ          PIC  9(04).
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -39,16 +48,27 @@
            03  DTA-INI.
                05  MES-INI      PIC  9(02).
                05  DIA-INI      PIC  9(02).
+           03  DTN-INI  REDEFINES  DTA-INI  PIC  9(04).
 
            03  DTA-FIM.
                05  MES-FIM      PIC  9(02).
                05  DIA-FIM      PIC  9(02).
+           03  DTN-FIM  REDEFINES  DTA-FIM  PIC  9(04).
 
            03  DTA-TLA.
                05  DIA-TLA      PIC  9(02).
                05  FILLER       PIC  X(01)  VALUE  "/".
                05  MES-TLA      PIC  9(02).
 
+           03  FLT-CID          PIC  X(06)  VALUE  SPACES.
+           03  FLT-EST          PIC  X(02)  VALUE  SPACES.
+           03  FLT-CEP          PIC  9(08)  VALUE  ZEROS.
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
        01  ETQ-001.
            03  FILLER           PIC  X(35)  VALUE  SPACES.
            03  COD-ET1          PIC  9(05).
@@ -65,6 +85,12 @@
 
        01  CAB-001              PIC  X(41)  VALUE  ALL  "- ".
 
+       01  TOT-001.
+           03  FILLER           PIC  X(25)  VALUE
+               "ETIQUETAS IMPRESSAS ....:".
+           03  QTD-TT1          PIC  ZZZ9.
+           03  FILLER           PIC  X(11)  VALUE  SPACES.
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  59.
@@ -88,6 +114,8 @@
            03  CL1-IMP          PIC  9(02)  VALUE  40.
            03  CL2-IMP          PIC  9(02)  VALUE  46.
 
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
        LINKAGE         SECTION.
 
        01  PRM-OPR              PIC  X(10).
@@ -95,34 +123,34 @@
        SCREEN          SECTION.
 
        01  TELA-01.
-           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "�" FOR-CLR 8.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
            03  BCK-CLR 04 FOR-CLR 15.
                05  LINE 08 COLUMN 21 VALUE " Mala-Direta Clientes ".
            03  BCK-CLR 01 FOR-CLR 15.
-               05  LINE 09 COLUMN 23 VALUE " Emiss�o de Relat�rio ".
+               05  LINE 09 COLUMN 23 VALUE " Emisso de Relatrio ".
            03  BCK-CLR 00 FOR-CLR 08.
-               05  LINE 08 COLUMN 43 VALUE "�".
-               05  LINE 09 COLUMN 45 VALUE "�".
-               05  LINE 09 COLUMN 22 VALUE "�".
+               05  LINE 08 COLUMN 43 VALUE "".
+               05  LINE 09 COLUMN 45 VALUE "".
+               05  LINE 09 COLUMN 22 VALUE "".
 
        01  TELA-02.
            03  BCK-CLR 07 FOR-CLR 14.
                05  LINE 10 COLUMN 21 VALUE
-                   " �                        ��������ͻ ".
+                   "                         ͻ ".
                05  LINE 11 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 12 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 13 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 14 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 15 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 16 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 17 COLUMN 21 VALUE
-                   " �����������������������������������ͼ ".
+                   " ͼ ".
            03  BCK-CLR 05 FOR-CLR 15.
                05  LINE 10 COLUMN 25 VALUE " Etiq. Aniversariante ".
            03  BCK-CLR  00.
@@ -135,28 +163,28 @@
                05  LINE 17 COLUMN 60 VALUE "  ".
                05  LINE 18 COLUMN 23 PIC X(39) FROM SPACES.
            03  BCK-CLR 02 FOR-CLR 07.
-               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 13 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
            03  BCK-CLR 02 FOR-CLR 14.
                05  LINE 12 COLUMN 25 PIC X(30) FROM
-                   "  Per�odo .:        �".
+                   "  Perodo .:        ".
            03  BCK-CLR 02 FOR-CLR 00.
-               05  LINE 12 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
 
        01  TELA-03 BCK-CLR 01.
            03  FOR-CLR  07.
-               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 16 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 16 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  15.
                05  LINE 15 COLUMN 25 PIC X(30) FROM
-                   "   P�ginas Montadas �    ".
+                   "   Pginas Montadas     ".
                05  PAG-T03 LINE 15 COLUMN 49 PIC ZZ9 FROM PAG-TMP.
            03  FOR-CLR  00.
-               05  LINE 15 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 16 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 15 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "".
 
        01  ENTR-01     AUTO.
            03  DTI-E02 LINE 12 COLUMN 38 PIC 99/99 USING DTA-TLA.
@@ -166,17 +194,80 @@
            03  DTI-T02 LINE 12 COLUMN 38 PIC 99/99 USING DTA-TLA.
            03  DTF-T02 LINE 12 COLUMN 48 PIC 99/99 USING DTA-TLA.
 
+       01  TELA-04 BCK-CLR 01.
+           03  FOR-CLR  07.
+               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 16 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  15.
+               05  LINE 15 COLUMN 25 PIC X(30) FROM
+                   "  Cidade:      UF:   CEP:".
+           03  FOR-CLR  00.
+               05  LINE 15 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-04     AUTO.
+           03  CID-E04 LINE 15 COLUMN 34 PIC X(06) USING FLT-CID.
+           03  EST-E04 LINE 15 COLUMN 43 PIC X(02) USING FLT-EST.
+           03  CEP-E04 LINE 15 COLUMN 50 PIC 9(08) USING FLT-CEP.
+
+       01  ENTR-05  BCK-CLR 02 FOR-CLR 15.
+           03  CID-T05 LINE 15 COLUMN 34 PIC X(06) USING FLT-CID.
+           03  EST-T05 LINE 15 COLUMN 43 PIC X(02) USING FLT-EST.
+           03  CEP-T05 LINE 15 COLUMN 50 PIC 9(08) USING FLT-CEP.
+
+       01  TELA-06 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-06  AUTO.
+           03  MEI-E06 LINE 12 COLUMN 54 PIC 9(01) USING MEI-IMP.
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"  USING   PRM-OPR  PRM-SPL
-           IF  LCK-SPL = 1   GOBACK. DISPLAY  TELA-01
+           IF  LCK-SPL = 1   GOBACK.
            ACCEPT   ARQ-IMP   FROM   TIME
-           OPEN     INPUT    CADMDR  OUTPUT   CADTMP.
+           ACCEPT   DTA-SYS   FROM   DATE
+           OPEN     I-O      CADCHK
+           MOVE     "DY3240" TO  PRG-CHK
+           READ     CADCHK
+           IF  FST-CHK  NOT  =   "00"  GO       ROT-0000-15.
+           OPEN     I-O      CADMDR
+                    I-O      CADTMP
+           MOVE     CHV-CHK-N  TO  CHV-MDR
+           MOVE     PAG-CHK    TO  PAG-TMP
+           MOVE     TMP-CHK    TO  CHV-TMP
+           MOVE     QTD-CHK    TO  LIN-TMP
+           MOVE     DTI-CHK    TO  DTN-INI
+           MOVE     DTF-CHK    TO  DTN-FIM
+           MOVE     QT2-CHK    TO  QTD-ETQ
+           MOVE     GRP-CHK-X (1:6)   TO  FLT-CID
+           MOVE     GRP-CHK-X (7:2)   TO  FLT-EST
+           MOVE     GRP-CHK-X (9:8)   TO  FLT-CEP
+           DISPLAY  TELA-03
+           DISPLAY  PAG-T03
+           MOVE     60         TO  IND-MSG
+           PERFORM  ROT-MSGM-00
+           GO       ROT-IMPR-30.
+
+       ROT-0000-15.
+           DISPLAY  TELA-01
+           OPEN     I-O      CADMDR  OUTPUT   CADTMP.
 
        ROT-0000-10.
            DISPLAY  TELA-02
-           MOVE     ZEROS    TO  DTA-INI.
+           MOVE     ZEROS    TO  DTA-INI  QTD-ETQ  FLT-CEP
+           MOVE     SPACES   TO  FLT-CID  FLT-EST.
 
        ROT-CODE-00.
            MOVE     DIA-INI  TO  DIA-TLA
@@ -215,6 +306,27 @@
            IF  DTA-FIM   <       DTA-INI
                                  PERFORM  ROT-MSGM-00
                                  GO       ROT-CODE-20.
+           DISPLAY  TELA-04.
+
+       ROT-FILT-00.
+           ACCEPT   CID-E04      DISPLAY  CID-T05
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  DISPLAY  TELA-02
+                                 GO       ROT-CODE-00.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-FILT-00.
+       ROT-FILT-10.
+           ACCEPT   EST-E04      DISPLAY  EST-T05
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-FILT-00.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-FILT-10.
+       ROT-FILT-20.
+           ACCEPT   CEP-E04      DISPLAY  CEP-T05
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  GO       ROT-FILT-10.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-FILT-20.
        ROT-IMPR-00.
            MOVE     31       TO  IND-MSG
            MOVE     ZEROS    TO  CHV-MDR
@@ -230,6 +342,19 @@
            IF  PER-AUX       <   DTA-INI
                          OR  >   DTA-FIM
                                  GO       ROT-IMPR-10.
+           IF  FLT-CID   NOT  =  SPACES  AND
+               FLT-CID   NOT  =  CID-MDR (1:6)
+                                 GO       ROT-IMPR-10.
+           IF  FLT-EST   NOT  =  SPACES  AND
+               FLT-EST   NOT  =  EST-MDR
+                                 GO       ROT-IMPR-10.
+           IF  FLT-CEP   NOT  =  ZEROS    AND
+               FLT-CEP   NOT  =  CEP-MDR
+                                 GO       ROT-IMPR-10.
+           IF  ANO-ULT   =   ANO-SYS
+                                 GO       ROT-IMPR-10.
+           IF  SIT-MDR   NOT  =  "A"
+                                 GO       ROT-IMPR-10.
            DISPLAY  TELA-03
            MOVE     ZEROS    TO  CHV-MDR.
 
@@ -246,6 +371,19 @@
            IF  PER-AUX       <   DTA-INI
                          OR  >   DTA-FIM
                                  GO       ROT-IMPR-30.
+           IF  FLT-CID   NOT  =  SPACES  AND
+               FLT-CID   NOT  =  CID-MDR (1:6)
+                                 GO       ROT-IMPR-30.
+           IF  FLT-EST   NOT  =  SPACES  AND
+               FLT-EST   NOT  =  EST-MDR
+                                 GO       ROT-IMPR-30.
+           IF  FLT-CEP   NOT  =  ZEROS    AND
+               FLT-CEP   NOT  =  CEP-MDR
+                                 GO       ROT-IMPR-30.
+           IF  ANO-ULT   =   ANO-SYS
+                                 GO       ROT-IMPR-30.
+           IF  SIT-MDR   NOT  =  "A"
+                                 GO       ROT-IMPR-30.
            IF  LIN-TMP   <   66  GO       ROT-IMPR-40.
            ADD      1        TO  CHV-TMP
            MOVE     91       TO  LIN-TMP
@@ -286,16 +424,53 @@
            ADD      1        TO  LIN-TMP
            ADD      1        TO  CHV-TMP
            MOVE     SPACES   TO  DET-TMP
-           WRITE    REG-TMP      GO       ROT-IMPR-30.
+           WRITE    REG-TMP
+           MOVE     ANO-SYS  TO  ANO-ULT
+           MOVE     MES-SYS  TO  MES-ULT
+           MOVE     DIA-SYS  TO  DIA-ULT
+           REWRITE  REG-MDR
+           ADD      1        TO  QTD-ETQ
+           MOVE     CHV-MDR    TO  CHV-CHK-N
+           MOVE     PAG-TMP    TO  PAG-CHK
+           MOVE     CHV-TMP    TO  TMP-CHK
+           MOVE     LIN-TMP    TO  QTD-CHK
+           MOVE     DTN-INI    TO  DTI-CHK
+           MOVE     DTN-FIM    TO  DTF-CHK
+           MOVE     QTD-ETQ    TO  QT2-CHK
+           MOVE     FLT-CID    TO  GRP-CHK-X (1:6)
+           MOVE     FLT-EST    TO  GRP-CHK-X (7:2)
+           MOVE     FLT-CEP    TO  GRP-CHK-X (9:8)
+           REWRITE  REG-CHK
+           IF  FST-CHK   =   "00"  GO       ROT-IMPR-30.
+           WRITE    REG-CHK      GO       ROT-IMPR-30.
 
        ROT-IMPR-50.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     QTD-ETQ  TO  QTD-TT1
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP
+           PERFORM  ROT-SAID-00
            MOVE     PAG-TMP  TO  PAG-IMP
            DISPLAY  PAG-T03      CLOSE    CADTMP
            CALL     "DYIMPR"     USING    PRM-IMP
            DELETE   FILE         CADTMP
            OPEN     OUTPUT       CADTMP
+           DELETE   CADCHK
            DISPLAY  TELA-01      GO       ROT-0000-10.
 
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-06      DISPLAY  ENTR-06.
+       ROT-SAID-10.
+           ACCEPT   MEI-E06
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
        ROT-MSGM-00.
            CALL   "DYMSGM"  USING   PRM-MSG.
 
@@ -303,5 +478,5 @@
            CALL   "DYHELP"  USING   PRM-HLP.
 
        ROT-EXIT-00.
-           CLOSE   CADMDR   CADTMP
+           CLOSE   CADMDR   CADTMP  CADCHK
            DELETE   FILE    CADTMP  GOBACK.
