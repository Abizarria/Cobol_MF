@@ -0,0 +1,550 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DY1560.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADCTR        ASSIGN  TO  DISK
+                       FILE          STATUS  IS  FST-CTR.
+
+           SELECT      CADLCP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LCP
+                       FILE          STATUS  IS  FST-LCP.
+
+           SELECT      CADLDP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LDP
+                       FILE          STATUS  IS  FST-LDP.
+
+           SELECT      CADBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-BCO
+                       FILE          STATUS  IS  FST-BCO.
+
+           SELECT      CADLBC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LBC
+                       FILE          STATUS  IS  FST-LBC.
+
+           SELECT      CADNTA        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-NTA
+                       FILE          STATUS  IS  FST-NTA.
+
+           SELECT      CADFAT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FAT
+                       FILE          STATUS  IS  FST-FAT.
+
+           SELECT      CADCRD        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CRD
+                       FILE          STATUS  IS  FST-CRD.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       COPY  CADCTR.CPY.
+       COPY  CADLCP.CPY.
+       COPY  CADLDP.CPY.
+       COPY  CADBCO.CPY.
+       COPY  CADLBC.CPY.
+       COPY  CADNTA.CPY.
+       COPY  CADFAT.CPY.
+       COPY  CADCRD.CPY.
+       COPY  CADTMP.CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  FST-CTR          PIC  X(02).
+           03  FST-LCP          PIC  X(02).
+           03  FST-LDP          PIC  X(02).
+           03  FST-BCO          PIC  X(02).
+           03  FST-LBC          PIC  X(02).
+           03  FST-NTA          PIC  X(02).
+           03  FST-FAT          PIC  X(02).
+           03  FST-CRD          PIC  X(02).
+           03  FST-TMP          PIC  X(02).
+           03  TECLADO          PIC  9(02).
+           03  PRX-AUX          PIC  9(01).
+           03  TOT-BCO          PIC S9(08)V99.
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
+       01  TOT-GER.
+           03  TOT-CPR          PIC S9(08)V99.
+           03  TOT-DSL          PIC S9(08)V99.
+           03  TOT-DSP          PIC S9(08)V99.
+           03  TOT-GLB          PIC S9(08)V99.
+           03  TOT-NTA          PIC S9(08)V99.
+           03  TOT-FAT          PIC S9(08)V99.
+           03  TOT-CRD          PIC S9(08)V99.
+           03  TOT-REC          PIC S9(08)V99.
+
+       01  PRM-SPL.
+           03  LCK-SPL          PIC  9(01)  VALUE  0.
+           03  PRG-SPL          PIC  9(02)  VALUE  60.
+
+       01  PRM-MSG.
+           03  IND-MSG          PIC  9(02).
+           03  TCL-MSG          PIC  9(02).
+           03  HEX-MSG          PIC  9(02).
+
+       01  PRM-HLP.
+           03  PRG-HLP          PIC  X(04)  VALUE  "1560".
+           03  BCK-HLP          PIC  9(01)  VALUE  3.
+           03  FOR-HLP          PIC  9(01)  VALUE  6.
+           03  LET-HLP          PIC  9(01)  VALUE  7.
+
+       01  PRM-NOM.
+           03  COD-NOM          PIC  9(06).
+           03  CLI-NOM          PIC  X(40).
+           03  CGC-NOM          PIC  9(14).
+           03  INS-NOM          PIC  X(15).
+           03  END-NOM          PIC  X(40).
+           03  CEP-NOM          PIC  9(08).
+           03  CID-NOM          PIC  X(25).
+           03  EST-NOM          PIC  X(02).
+
+       01  PRM-CAB.
+           03  SEM-CAB          PIC  X(04).
+           03  DIA-CAB          PIC  9(02).
+           03  B01-CAB          PIC  X(01).
+           03  MES-CAB          PIC  9(02).
+           03  B02-CAB          PIC  X(01).
+           03  ANO-CAB          PIC  9(02).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  16.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
+       01  CAB-001.
+           03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
+           03  CLI-CB1          PIC  X(40).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(09)  VALUE  "FOLHA .:".
+           03  PAG-CB1          PIC  9(03).
+
+       01  CAB-002.
+           03  FILLER           PIC  X(68)  VALUE
+               "POSICAO CONSOLIDADA DE FECHAMENTO DO DIA".
+           03  DTA-CB2          PIC  X(12).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-010              PIC  X(80)  VALUE
+           "COMPRAS DO PERIODO".
+
+       01  CAB-020              PIC  X(80)  VALUE
+           "POSICAO DE DESPESAS".
+
+       01  CAB-030              PIC  X(80)  VALUE
+           "SITUACAO BANCARIA - PENDENCIAS".
+
+       01  CAB-031              PIC  X(80)  VALUE
+           "BCO  DESCRICAO DO BANCO                   VALOR PENDENTE".
+
+       01  CAB-040              PIC  X(80)  VALUE
+           "POSICAO DE RECEBIVEIS".
+
+       01  DET-RES.
+           03  DES-RES          PIC  X(40).
+           03  FILLER           PIC  X(08)  VALUE  SPACES.
+           03  VAL-RES          PIC  ---.---.--9,99.
+
+       01  DET-BNC.
+           03  BCO-DBC          PIC  ZZ9.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  DES-DBC          PIC  X(30).
+           03  FILLER           PIC  X(15)  VALUE  SPACES.
+           03  VAL-DBC          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-001.
+           03  FILLER           PIC  X(35)  VALUE
+               "TOTAL GERAL DAS PENDENCIAS".
+           03  FILLER           PIC  X(15)  VALUE  SPACES.
+           03  VAL-TT1          PIC  ZZ.ZZZ.ZZ9,99.
+
+       LINKAGE         SECTION.
+
+       01  PRM-OPR              PIC  X(10).
+
+       SCREEN          SECTION.
+
+       01  TELA-01.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
+           03  BCK-CLR  04 FOR-CLR   15.
+               05  LINE 07 COLUMN 18 VALUE " Administracao Global ".
+           03  BCK-CLR  01 FOR-CLR   15.
+               05  LINE 08 COLUMN 20 VALUE " Controle Financeiro ".
+           03  BCK-CLR  05 FOR-CLR   15.
+               05  LINE 09 COLUMN 22 VALUE " Fechamento do Dia ".
+           03  BCK-CLR 07 FOR-CLR 14.
+               05  LINE 10 COLUMN 09 PIC X(62) FROM ALL "-".
+               05  LINE 11 COLUMN 09 PIC X(62) FROM SPACES.
+               05  LINE 12 COLUMN 09 PIC X(62) FROM SPACES.
+               05  LINE 13 COLUMN 09 PIC X(62) FROM SPACES.
+               05  LINE 14 COLUMN 09 PIC X(62) FROM SPACES.
+               05  LINE 15 COLUMN 09 PIC X(62) FROM SPACES.
+               05  LINE 16 COLUMN 09 PIC X(62) FROM ALL "-".
+           03  BCK-CLR  05 FOR-CLR   15.
+               05  LINE 10 COLUMN 13 VALUE " Posicao Consolidada ".
+           03  BCK-CLR 02 FOR-CLR 15.
+               05  LINE 11 COLUMN 13 PIC X(54) FROM
+                   "  COMPRAS DO PERIODO              R$".
+               05  LINE 12 COLUMN 13 PIC X(54) FROM
+                   "  DESPESAS PAGAS                  R$".
+               05  LINE 13 COLUMN 13 PIC X(54) FROM
+                   "  DESPESAS A PAGAR                R$".
+               05  LINE 14 COLUMN 13 PIC X(54) FROM
+                   "  PENDENCIAS BANCARIAS            R$".
+               05  LINE 15 COLUMN 13 PIC X(54) FROM
+                   "  RECEBIVEIS EM ABERTO            R$".
+
+       01  ENTR-01 BCK-CLR 02 FOR-CLR 15.
+           03  LINE 11 COLUMN 51 PIC  ---.---.--9,99  FROM TOT-CPR.
+           03  LINE 12 COLUMN 51 PIC  ---.---.--9,99  FROM TOT-DSL.
+           03  LINE 13 COLUMN 51 PIC  ---.---.--9,99  FROM TOT-DSP.
+           03  LINE 14 COLUMN 51 PIC  ---.---.--9,99  FROM TOT-GLB.
+           03  LINE 15 COLUMN 51 PIC  ---.---.--9,99  FROM TOT-REC.
+
+       01  TELA-02 BCK-CLR 00 FOR-CLR 15.
+           03  LINE 18 COLUMN 13 VALUE "Paginas Impressas .:".
+           03  PAG-T02 LINE 18 COLUMN 35 PIC ZZ9 FROM PAG-CB1.
+
+       01  TELA-03 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 18 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 21 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 19 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 20 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 19 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 20 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 21 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 21 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-03  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E03 LINE 20 COLUMN 39 PIC 9(01) USING MEI-IMP.
+
+       PROCEDURE       DIVISION  USING  PRM-OPR.
+
+       ROT-0000-00.
+           CALL    "DYSPOL"      USING    PRM-OPR  PRM-SPL
+           IF  LCK-SPL    =   1  GOBACK.
+           ACCEPT   ARQ-IMP   FROM    TIME
+           OPEN     INPUT        CADCTR   CADLCP   CADLDP
+                                  CADBCO   CADLBC   CADNTA
+                                  CADFAT   CADCRD
+                    OUTPUT       CADTMP   READ     CADCTR.
+           IF  QTD-CTR   <    5  OR   >   8
+                                 MOVE     5  TO  QTD-CTR.
+           PERFORM  ROT-NOME-00
+           PERFORM  ROT-TOTD-00  THRU  ROT-TOTD-90
+           DISPLAY  TELA-01      DISPLAY  ENTR-01.
+
+       ROT-TOTD-00.
+           MOVE     ZEROS    TO  TOT-CPR  TOT-DSL  TOT-DSP
+                                 TOT-GLB  TOT-NTA  TOT-FAT
+                                 TOT-CRD  TOT-REC
+           MOVE     SPACES   TO  CHV-LCP.
+
+       ROT-TOTD-05.
+           START    CADLCP       KEY  >   CHV-LCP
+           IF  FST-LCP   =  "23" GO       ROT-TOTD-10.
+           READ     CADLCP  NEXT
+           IF  DTA-LCP  NOT   >  DTI-CTR
+                                 ADD      VAL-LCP  TO  TOT-CPR.
+           GO       ROT-TOTD-05.
+
+       ROT-TOTD-10.
+           MOVE     ZEROS    TO  PRX-AUX.
+
+       ROT-TOTD-12.
+           ADD      1        TO  PRX-AUX
+           IF  PRX-AUX   >    QTD-CTR  GO  ROT-TOTD-30.
+           MOVE     SPACES   TO  CHV-LDP
+           MOVE     PRX-AUX  TO  PRX-LDP.
+
+       ROT-TOTD-14.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-TOTD-12.
+           READ     CADLDP  NEXT
+           IF  PRX-LDP        >  PRX-AUX
+                                 GO       ROT-TOTD-12.
+           IF  FLG-LDP   =  "P"
+                                 ADD      VAL-LDP  TO  TOT-DSP.
+           IF  DTA-LDP  NOT   >  DTI-CTR
+               EVALUATE FLG-LDP
+                   WHEN   "L"
+                                 ADD      VAL-LDP  TO  TOT-DSL
+                   WHEN   "R"
+                                 SUBTRACT VAL-LDP FROM TOT-DSL
+               END-EVALUATE.
+           GO       ROT-TOTD-14.
+
+       ROT-TOTD-30.
+           MOVE     ZEROS    TO  CHV-BCO.
+
+       ROT-TOTD-32.
+           START    CADBCO       KEY  >   CHV-BCO
+           IF  FST-BCO   =  "23" GO       ROT-TOTD-40.
+           READ     CADBCO  NEXT
+           MOVE     SPACES   TO  CHV-LBC
+           MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     ZEROS    TO  DTA-LBC  LCT-LBC.
+
+       ROT-TOTD-34.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" GO       ROT-TOTD-32.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC  NOT  =  CHV-BCO  GO       ROT-TOTD-32.
+           IF  COD-LBC   =   0  OR  2  OR  6  OR
+               CNC-LBC       =  "S"
+                                 GO       ROT-TOTD-34.
+           ADD      VAL-LBC  TO  TOT-GLB
+           GO       ROT-TOTD-34.
+
+       ROT-TOTD-40.
+           MOVE     SPACES   TO  CHV-NTA.
+
+       ROT-TOTD-42.
+           START    CADNTA       KEY  >   CHV-NTA
+           IF  FST-NTA   =  "23" GO       ROT-TOTD-50.
+           READ     CADNTA  NEXT
+           ADD      VAL-NTA  TO  TOT-NTA
+           GO       ROT-TOTD-42.
+
+       ROT-TOTD-50.
+           MOVE     SPACES   TO  CHV-FAT.
+
+       ROT-TOTD-52.
+           START    CADFAT       KEY  >   CHV-FAT
+           IF  FST-FAT   =  "23" GO       ROT-TOTD-60.
+           READ     CADFAT  NEXT
+           ADD      VAL-FAT  TO  TOT-FAT
+           GO       ROT-TOTD-52.
+
+       ROT-TOTD-60.
+           MOVE     SPACES   TO  CHV-CRD.
+
+       ROT-TOTD-62.
+           START    CADCRD       KEY  >   CHV-CRD
+           IF  FST-CRD   =  "23" GO       ROT-TOTD-90.
+           READ     CADCRD  NEXT
+           ADD      VAL-CRD  TO  TOT-CRD
+           GO       ROT-TOTD-62.
+
+       ROT-TOTD-90.
+           COMPUTE  TOT-REC  =  TOT-NTA  +  TOT-FAT  +  TOT-CRD.
+
+       ROT-IMPR-00.
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+           PERFORM  ROT-NOME-00.
+
+       ROT-IMPR-10.
+           ADD      1        TO  PAG-CB1  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-20.
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     CAB-010  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "COMPRAS DE PRODUTOS"      TO  DES-RES
+           MOVE     TOT-CPR  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-30.
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     CAB-020  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "DESPESAS PAGAS NO PERIODO"     TO  DES-RES
+           MOVE     TOT-DSL  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "DESPESAS PENDENTES A PAGAR"    TO  DES-RES
+           MOVE     TOT-DSP  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-40.
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     CAB-030  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     CAB-031  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     ZEROS    TO  CHV-BCO.
+
+       ROT-IMPR-42.
+           START    CADBCO       KEY  >   CHV-BCO
+           IF  FST-BCO   =  "23" GO       ROT-IMPR-46.
+           READ     CADBCO  NEXT
+           MOVE     ZEROS    TO  TOT-BCO
+           MOVE     SPACES   TO  CHV-LBC
+           MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     ZEROS    TO  DTA-LBC  LCT-LBC.
+
+       ROT-IMPR-44.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" GO       ROT-IMPR-45.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC  NOT  =  CHV-BCO  GO       ROT-IMPR-45.
+           IF  COD-LBC   =   0  OR  2  OR  6  OR
+               CNC-LBC       =  "S"
+                                 GO       ROT-IMPR-44.
+           ADD      VAL-LBC  TO  TOT-BCO
+           GO       ROT-IMPR-44.
+
+       ROT-IMPR-45.
+           IF  TOT-BCO   =   ZEROS    GO  ROT-IMPR-42.
+           MOVE     CHV-BCO  TO  BCO-DBC
+           MOVE     DES-BCO  TO  DES-DBC
+           MOVE     TOT-BCO  TO  VAL-DBC
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-BNC  TO  DET-TMP
+           WRITE    REG-TMP
+           GO       ROT-IMPR-42.
+
+       ROT-IMPR-46.
+           MOVE     TOT-GLB  TO  VAL-TT1
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-50.
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     CAB-040  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "REQUISICOES A FATURAR"    TO  DES-RES
+           MOVE     TOT-NTA  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "FATURAS PENDENTES"        TO  DES-RES
+           MOVE     TOT-FAT  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "CHEQUES E CARTOES PENDENTES"   TO  DES-RES
+           MOVE     TOT-CRD  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     "TOTAL GERAL DE RECEBIVEIS"     TO  DES-RES
+           MOVE     TOT-REC  TO  VAL-RES
+           ADD      1        TO  LIN-TMP  CHV-TMP
+           MOVE     DET-RES  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-70.
+           PERFORM  ROT-SAID-00
+           MOVE     PAG-CB1  TO  PAG-IMP
+           DISPLAY  PAG-T02      CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP
+           OPEN      OUTPUT      CADTMP
+           DISPLAY  TELA-01      DISPLAY  ENTR-01.
+
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-03      DISPLAY  ENTR-03.
+       ROT-SAID-10.
+           ACCEPT   MEI-E03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   NOT  =   00    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
+       ROT-NOME-00.
+           ACCEPT  DTA-SYS  FROM   DATE
+           MOVE    DIA-SYS   TO    DIA-CAB
+           MOVE    MES-SYS   TO    MES-CAB
+           MOVE    ANO-SYS   TO    ANO-CAB
+           CALL   "DYNOME"  USING  PRM-NOM
+                                   PRM-CAB
+           MOVE    CLI-NOM   TO    CLI-CB1
+           MOVE    PRM-CAB   TO    DTA-CB2.
+
+       ROT-MSGM-00.
+           CALL    "DYMSGM"  USING  PRM-MSG.
+
+       ROT-HELP-00.
+           CALL    "DYHELP"  USING  PRM-HLP.
+
+       ROT-EXIT-00.
+           MOVE 50  TO  IND-MSG  PERFORM  ROT-MSGM-00
+           IF  TCL-MSG   =   01  GO       ROT-HELP-00.
+           IF  TCL-MSG   =   02  PERFORM  ROT-IMPR-00
+                                 PERFORM  ROT-IMPR-10  THRU  ROT-IMPR-70
+                                 GO       ROT-EXIT-00.
+           IF  TCL-MSG   >   00  OR
+               HEX-MSG   =   13  GO       ROT-EXIT-00.
+
+       ROT-EXIT-10.
+           CLOSE    CADCTR  CADLCP  CADLDP  CADBCO
+                    CADLBC  CADNTA  CADFAT  CADCRD  CADTMP
+           DELETE   FILE    CADTMP  GOBACK.
