@@ -28,12 +28,28 @@
                        RECORD        KEY     IS  CHV-LCP
                        FILE          STATUS  IS  FST-LCP.
 
+           SELECT      EXTCTB        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-EXT.
+
            SELECT      CADTMP        ASSIGN  TO  DISK
                        ORGANIZATION          IS  INDEXED
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-TMP
                        FILE          STATUS  IS  FST-TMP.
 
+           SELECT      CADCHK        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  PRG-CHK
+                       FILE          STATUS  IS  FST-CHK.
+
+           SELECT      CADFAV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  OPR-FAV
+                       FILE          STATUS  IS  FST-FAV.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -42,6 +58,13 @@
        COPY  CADEST.CPY.
        COPY  CADLCP.CPY.
        COPY  CADTMP.CPY.
+       COPY  CADCHK.CPY.
+       COPY  CADFAV.CPY.
+
+       FD  EXTCTB
+           LABEL RECORD STANDARD.
+
+       01  REG-EXT              PIC  X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -51,12 +74,36 @@
            03  FST-EST          PIC  X(02).
            03  FST-LCP          PIC  X(02).
            03  FST-TMP          PIC  X(02).
+           03  FST-EXT          PIC  X(02).
+           03  FST-CHK          PIC  X(02).
+           03  FST-FAV          PIC  X(02).
+           03  TECLADO          PIC  9(02).
 
            03  NUM-OPC          PIC  9(01).
            03  ACM-QTD          PIC S9(07).
            03  ACM-VAL          PIC S9(08)V99.
            03  TOT-VAL          PIC S9(08)V99.
 
+           03  QTD-GRP          PIC  9(02).
+           03  GRP-SEL          PIC  9(02)  OCCURS  20.
+           03  GRP-SEL-X  REDEFINES  GRP-SEL  PIC  X(40).
+           03  IND-GRP          PIC  9(02).
+           03  ACH-GRP          PIC  9(01).
+
+           03  PRX-CTB-X        PIC  X(02).
+           03  PRX-CTB   REDEFINES  PRX-CTB-X      PIC  9(02).
+           03  QTD-CTB-X        PIC  X(07).
+           03  QTD-CTB   REDEFINES  QTD-CTB-X      PIC  9(07).
+           03  VAL-CTB-X        PIC  X(10).
+           03  VAL-CTB   REDEFINES  VAL-CTB-X      PIC  9(08)V99.
+
+           03  ACM-DUP          PIC  9(04).
+           03  IND-NTF          PIC  9(03).
+           03  IDX-NTF          PIC  9(03).
+           03  FLG-DUP          PIC  X(01).
+           03  TAB-NTF          OCCURS  300.
+               05  CHV-NTF      PIC  9(06).
+
            03  DTA-SYS.
                05  ANO-SYS      PIC  9(02).
                05  MES-SYS      PIC  9(02).
@@ -74,10 +121,31 @@
 
            03  TAB-OPC.
                05  FILLER       PIC  X(18)  VALUE " Selecionar Grupo ".
-               05  FILLER       PIC  X(18)  VALUE " Rela��o Completa ".
+               05  FILLER       PIC  X(18)  VALUE " Relao Completa ".
            03  RED-OPC   REDEFINES   TAB-OPC.
                05  OPC-TAB      PIC  X(18)  OCCURS  02.
 
+       01  IND-FAV              PIC  9(01).
+       01  GRF-AUX              PIC  9(02).
+       01  OPF-AUX              PIC  9(01).
+       01  IXF-AUX              PIC  9(01).
+
+       01  LIN-FAV.
+           03  FILLER           PIC  X(02)  VALUE  "1-".
+           03  V1-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "2-".
+           03  V2-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "3-".
+           03  V3-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "4-".
+           03  V4-FAV           PIC  X(02)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  SPACE.
+           03  FILLER           PIC  X(02)  VALUE  "5-".
+           03  V5-FAV           PIC  X(02)  VALUE  SPACES.
+
        01  CAB-001.
            03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
            03  CLI-CB1          PIC  X(40).
@@ -113,7 +181,7 @@
            03  FILLER           PIC  X(03)  VALUE  SPACES.
            03  DES-DT1          PIC  X(28).
            03  QTD-DT1          PIC  ---.--9.
-           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  MRK-DT1          PIC  X(03).
            03  VAL-DT1          PIC  --.---.--9,99.
 
        01  TOT-001.
@@ -130,6 +198,12 @@
                "TOTAL GERAL  --------------------->".
            03  VAL-TT2          PIC  ---.---.--9,99.
 
+       01  TOT-003.
+           03  FILLER           PIC  X(29)  VALUE  SPACES.
+           03  FILLER           PIC  X(37)  VALUE
+               "NOTAS FISCAIS DUPLICADAS .........:".
+           03  QTD-TT3          PIC  ZZZ9.
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  09.
@@ -195,6 +269,30 @@
            03  CL1-IMP          PIC  9(02)  VALUE  40.
            03  CL2-IMP          PIC  9(02)  VALUE  46.
 
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
+       01  PRM-DTI.
+           03  DTA-INI.
+               05  ANO-INI      PIC  9(02).
+               05  MES-INI      PIC  9(02).
+               05  DIA-INI      PIC  9(02).
+           03  LIN-INI          PIC  9(02)  VALUE  12.
+           03  COL-INI          PIC  9(02)  VALUE  39.
+           03  BCK-INI          PIC  9(01)  VALUE  0.
+           03  FOR-INI          PIC  9(01)  VALUE  7.
+           03  FLG-INI          PIC  9(01).
+
+       01  PRM-DTF.
+           03  DTA-FIM.
+               05  ANO-FIM      PIC  9(02).
+               05  MES-FIM      PIC  9(02).
+               05  DIA-FIM      PIC  9(02).
+           03  LIN-FIM          PIC  9(02)  VALUE  14.
+           03  COL-FIM          PIC  9(02)  VALUE  39.
+           03  BCK-FIM          PIC  9(01)  VALUE  0.
+           03  FOR-FIM          PIC  9(01)  VALUE  7.
+           03  FLG-FIM          PIC  9(01).
+
        LINKAGE         SECTION.
 
        01  PRM-OPR              PIC  X(10).
@@ -203,17 +301,17 @@
 
        01  TELA-01.
            03  BCK-CLR 02 FOR-CLR 07.
-               05  LINE 09 COLUMN 31 VALUE " �����         ����ͻ ".
-               05  LINE 10 COLUMN 31 VALUE " �                    � ".
-               05  LINE 11 COLUMN 31 VALUE " �                    � ".
-               05  LINE 12 COLUMN 31 VALUE " ��������������������ͼ ".
+               05  LINE 09 COLUMN 31 VALUE "          ͻ ".
+               05  LINE 10 COLUMN 31 VALUE "                      ".
+               05  LINE 11 COLUMN 31 VALUE "                      ".
+               05  LINE 12 COLUMN 31 VALUE " ͼ ".
            03  BCK-CLR 02 FOR-CLR 15.
                05  LINE 09 COLUMN 38 VALUE " Compras ".
            03  BCK-CLR 00 FOR-CLR 08.
                05  LINE 10 COLUMN 55 VALUE "  ".
                05  LINE 11 COLUMN 55 VALUE "  ".
                05  LINE 12 COLUMN 55 VALUE "  ".
-               05  LINE 13 COLUMN 33 PIC X(24) FROM "��o de Saldos  �".
+               05  LINE 13 COLUMN 33 PIC X(24) FROM "o de Saldos  ".
 
        01  SETA-01.
            03  BCK-CLR 07 FOR-CLR 12
@@ -228,38 +326,38 @@
                LINE 11 COLUMN 34 PIC X(18) FROM OPC-TAB (2).
 
        01  TELA-02.
-           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "�" FOR-CLR 8.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
            03  BCK-CLR 04 FOR-CLR 15.
-               05  LINE 07 COLUMN 21 VALUE " Administra��o Global ".
+               05  LINE 07 COLUMN 21 VALUE " Administrao Global ".
            03  BCK-CLR 01 FOR-CLR 15.
                05  LINE 08 COLUMN 23 VALUE " Controle de Estoques ".
            03  BCK-CLR 05 FOR-CLR 15.
-               05  LINE 09 COLUMN 25 VALUE " Emiss�o de Relat�rio ".
+               05  LINE 09 COLUMN 25 VALUE " Emisso de Relatrio ".
            03  BCK-CLR 00 FOR-CLR 08.
-               05  LINE 07 COLUMN 43 VALUE "�".
-               05  LINE 08 COLUMN 45 VALUE "�".
-               05  LINE 09 COLUMN 47 VALUE "�".
-               05  LINE 08 COLUMN 22 VALUE "�".
-               05  LINE 09 COLUMN 24 VALUE "�".
+               05  LINE 07 COLUMN 43 VALUE "".
+               05  LINE 08 COLUMN 45 VALUE "".
+               05  LINE 09 COLUMN 47 VALUE "".
+               05  LINE 08 COLUMN 22 VALUE "".
+               05  LINE 09 COLUMN 24 VALUE "".
            03  BCK-CLR 07 FOR-CLR 14.
                05  LINE 10 COLUMN 21 VALUE
-                   " ���                        ������ͻ ".
+                   "                         ͻ ".
                05  LINE 11 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 12 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 13 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 14 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 15 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 16 COLUMN 21 VALUE
-                   " �                                   � ".
+                   "                                     ".
                05  LINE 17 COLUMN 21 VALUE
-                   " �����������������������������������ͼ ".
+                   " ͼ ".
            03  BCK-CLR 06 FOR-CLR 15.
-               05  LINE 10 COLUMN 27 VALUE "  Compras no Per�odo  ".
+               05  LINE 10 COLUMN 27 VALUE "  Compras no Perodo  ".
            03  BCK-CLR  00.
                05  LINE 11 COLUMN 60 VALUE "  ".
                05  LINE 12 COLUMN 60 VALUE "  ".
@@ -270,56 +368,126 @@
                05  LINE 17 COLUMN 60 VALUE "  ".
                05  LINE 18 COLUMN 23 PIC X(39) FROM SPACES.
 
+       01  TELA-06 BCK-CLR 00 FOR-CLR 15.
+           03  LINE 12 COLUMN 24 VALUE "Data Inicial :".
+           03  LINE 14 COLUMN 24 VALUE "Data Final   :".
+
        01  TELA-03 BCK-CLR 02.
            03  FOR-CLR  07.
-               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 13 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  14.
                05  LINE 12 COLUMN 25 PIC X(30) FROM "   Grupo .:".
            03  FOR-CLR  00.
-               05  LINE 12 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
 
        01  ENTR-03  BCK-CLR 02 FOR-CLR 15.
            03  LINE 12 COLUMN 37 PIC X(15) FROM DES-ATV.
 
        01  TELA-04 BCK-CLR 04.
            03  FOR-CLR  07.
-               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 13 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  15.
                05  LINE 12 COLUMN 25 PIC X(30) FROM
-                   "       RELA��O COMPLETA       ".
+                   "       RELAO COMPLETA       ".
            03  FOR-CLR  00.
-               05  LINE 12 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
 
        01  TELA-05 BCK-CLR 01.
            03  FOR-CLR  07.
-               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "�".
-               05  LINE 16 COLUMN 25 PIC X(01) FROM     "�".
+               05  LINE 14 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 16 COLUMN 25 PIC X(01) FROM     "".
            03  FOR-CLR  15.
                05  LINE 15 COLUMN 25 PIC X(30) FROM
-                   "   P�ginas Montadas �    ".
+                   "   Pginas Montadas     ".
                05  PAG-T05 LINE 15 COLUMN 49 PIC ZZ9 FROM PAG-CB1.
            03  FOR-CLR  00.
-               05  LINE 15 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 16 COLUMN 55 PIC X(01) FROM     "�".
-               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "�".
+               05  LINE 15 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 16 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  TELA-07 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM "  Favoritos:".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Posicao ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-07  BCK-CLR 02 FOR-CLR 15.
+           03  LINE 12 COLUMN 38 PIC X(15) FROM LIN-FAV.
+
+       01  ACPT-07  AUTO.
+           03  OPF-E07 LINE 13 COLUMN 39 PIC 9(01) USING OPF-AUX.
+
+       01  TELA-08 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-08  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E08 LINE 13 COLUMN 39 PIC 9(01) USING MEI-IMP.
 
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"  USING    PRM-OPR  PRM-SPL
-           IF  LCK-SPL = 1   GOBACK.  DISPLAY  TELA-01
+           IF  LCK-SPL = 1   GOBACK.
            ACCEPT   ARQ-IMP   FROM    TIME
+           OPEN     I-O      CADCHK   CADFAV
+           MOVE     "DY1154" TO  PRG-CHK
+           MOVE     PRM-OPR  TO  OPR-FAV
+           READ     CADFAV
+           IF  FST-FAV  NOT  =   "00"  MOVE  ZEROS  TO  QTD-FAV.
+           READ     CADCHK
+           IF  FST-CHK  NOT  =   "00"  GO       ROT-0000-10.
+           OPEN     INPUT    CADATV   CADCTR
+                             CADEST   CADLCP
+                    I-O      CADTMP
+                    EXTEND   EXTCTB
+                    READ     CADCTR
+           MOVE     OPC-CHK    TO  NUM-OPC
+           MOVE     QTD-CHK    TO  QTD-GRP
+           MOVE     GRP-CHK-X  TO  GRP-SEL-X
+           MOVE     DTI-CHK    TO  DTA-INI
+           MOVE     DTF-CHK    TO  DTA-LIM
+           MOVE     VAL-CHK    TO  TOT-VAL
+           MOVE     QT2-CHK    TO  ACM-DUP
+           MOVE     CHV-CHK    TO  CHV-LCP
+           MOVE     ZEROS      TO  ACM-QTD  ACM-VAL  IND-NTF
+           PERFORM  ROT-NOME-00
+           START    CADLCP       KEY  NOT  <  CHV-LCP
+           IF  FST-LCP   =  "23" GO       ROT-IMPR-70.
+           READ     CADLCP  NEXT
+           IF  FST-LCP   =  "10" GO       ROT-IMPR-70.
+           MOVE     60       TO  IND-MSG
+           PERFORM  ROT-MSGM-00
+           GO       ROT-IMPR-00.
+       ROT-0000-10.
+           DISPLAY  TELA-01
            OPEN     INPUT    CADATV   CADCTR
                              CADEST   CADLCP
-                    OUTPUT   CADTMP   READ     CADCTR
-           MOVE     DTI-CTR    TO     DTA-LIM
-           MOVE     31         TO     DIA-LIM
+                    OUTPUT   CADTMP   EXTCTB
+                    READ     CADCTR
            MOVE     1    TO  NUM-OPC  DISPLAY  SETA-01.
 
        ROT-MENU-00.
@@ -340,33 +508,65 @@
                                  MOVE  1  TO  NUM-OPC
                                  DISPLAY      SETA-01.
        ROT-GRUP-00.
-           DISPLAY  TELA-03      PERFORM  ROT-PESQ-00.
-           IF  IND-PSQ   <    1  PERFORM  ROT-RTLA-00
+           MOVE     ZEROS    TO  QTD-GRP.
+       ROT-GRUP-10.
+           DISPLAY  TELA-03
+           MOVE     SPACES   TO  IND-PSQ
+           IF  QTD-FAV   >   ZEROS  PERFORM  ROT-FAVO-00.
+           IF  IND-PSQ  NOT  =  SPACES  GO       ROT-GRUP-12.
+           PERFORM  ROT-PESQ-00.
+       ROT-GRUP-12.
+           IF  IND-PSQ   <    1  AND  QTD-GRP  =  ZEROS
+                                 PERFORM  ROT-RTLA-00
                                  GO       ROT-MENU-00.
+           IF  IND-PSQ   <    1  GO       ROT-PERI-00.
+           ADD      1        TO  QTD-GRP
+           MOVE     IND-PSQ  TO  GRP-SEL (QTD-GRP)
            MOVE     IND-PSQ  TO  CHV-ATV
            READ     CADATV       DISPLAY  ENTR-03
-           GO       ROT-TEST-00.
+           PERFORM  ROT-FSAV-00
+           IF  QTD-GRP   <   20  GO       ROT-GRUP-10.
 
        ROT-TOTA-00.
            DISPLAY  TELA-04      MOVE " " TO  CHV-ATV.
 
+       ROT-PERI-00.
+           DISPLAY  TELA-06
+           PERFORM  ROT-DATI-00
+           IF  FLG-INI   =    0  PERFORM  ROT-RTLA-00
+                                 GO       ROT-MENU-00.
+           IF  DTA-INI   <       DTI-CTR
+                                 MOVE    51  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-PERI-00.
+
+       ROT-PERI-10.
+           PERFORM  ROT-DATF-00
+           IF  FLG-FIM   =    0  GO       ROT-PERI-00.
+           IF  DTA-FIM   <       DTA-INI
+                                 MOVE    52  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-PERI-10.
+           MOVE     DTA-FIM  TO  DTA-LIM.
+
        ROT-TEST-00.
            MOVE     31       TO  IND-MSG
            MOVE     SPACES   TO  CHV-LCP
-           MOVE     CHV-ATV  TO  PRX-LCP
            MOVE     ZEROS    TO  ACM-QTD
                                  ACM-VAL  TOT-VAL
-                                 PAG-CB1  CHV-TMP.
+                                 PAG-CB1  CHV-TMP
+                                 ACM-DUP  IND-NTF.
        ROT-TEST-10.
            START    CADLCP       KEY  >   CHV-LCP
            IF  FST-LCP   =  "23" PERFORM  ROT-MSGM-00
                                  GO       ROT-IMPR-70.
            READ     CADLCP  NEXT
-           IF  NUM-OPC   =    1  AND
-               PRX-LCP  NOT   =  CHV-ATV
-                                 PERFORM  ROT-MSGM-00
-                                 GO       ROT-IMPR-70.
-           IF  DTA-LCP   >       DTA-LIM
+           IF  NUM-OPC   NOT  =  1  GO  ROT-TEST-12.
+           PERFORM  ROT-GRUPO-00  THRU  ROT-GRUPO-20
+           IF  ACH-GRP   =    0  GO       ROT-TEST-10.
+       ROT-TEST-12.
+           IF  DTA-LCP   >       DTA-LIM  OR
+               DTA-LCP  <        DTA-INI
                                  GO       ROT-TEST-10.
            DISPLAY  TELA-05      PERFORM  ROT-NOME-00.
 
@@ -425,6 +625,10 @@
            MOVE     DES-EST  TO  DES-DT1
            MOVE     QTD-LCP  TO  QTD-DT1
            MOVE     VAL-LCP  TO  VAL-DT1
+           PERFORM  ROT-VDUP-00  THRU  ROT-VDUP-30
+           MOVE     SPACES   TO  MRK-DT1
+           IF  FLG-DUP   =   "S"  ADD      1    TO  ACM-DUP
+                                 MOVE     "DUP"  TO  MRK-DT1.
            ADD      1        TO  LIN-TMP
            ADD      1        TO  CHV-TMP
            ADD      QTD-LCP  TO  ACM-QTD
@@ -434,16 +638,53 @@
 
        ROT-IMPR-30.
            READ     CADLCP  NEXT
-           IF (FST-LCP   =  "10")    OR
-              (PRX-LCP  NOT  =   PRX-EST  AND
-               NUM-OPC   =   1)  GO       ROT-IMPR-40.
-           IF  DTA-LCP   >       DTA-LIM
+           IF  FST-LCP   =  "10"  GO       ROT-IMPR-40.
+           IF  DTA-LCP   >       DTA-LIM  OR
+               DTA-LCP  <        DTA-INI
                                  GO       ROT-IMPR-30.
+           IF  NUM-OPC   NOT  =  1  GO  ROT-IMPR-32.
+           PERFORM  ROT-GRUPO-00  THRU  ROT-GRUPO-20
+           IF  ACH-GRP   =    0  GO       ROT-IMPR-30.
+       ROT-IMPR-32.
            IF (PRX-LCP  NOT  =   PRX-EST) OR
               (SUF-LCP  NOT  =   SUF-EST  AND
                PRX-LCP   =   1)  PERFORM  ROT-IMPR-40.
            GO       ROT-IMPR-10.
 
+       ROT-GRUPO-00.
+           MOVE     1        TO  IND-GRP
+           MOVE     0        TO  ACH-GRP.
+       ROT-GRUPO-10.
+           IF  IND-GRP   >   QTD-GRP  GO  ROT-GRUPO-20.
+           IF  PRX-LCP   =   GRP-SEL (IND-GRP)
+                                 MOVE  1  TO  ACH-GRP
+                                 GO       ROT-GRUPO-20.
+           ADD      1        TO  IND-GRP
+           GO       ROT-GRUPO-10.
+       ROT-GRUPO-20.
+           EXIT.
+
+       ROT-VDUP-00.
+           MOVE     1        TO  IDX-NTF
+           MOVE     "N"      TO  FLG-DUP.
+
+       ROT-VDUP-10.
+           IF  IDX-NTF   >   IND-NTF
+                                 GO       ROT-VDUP-20.
+           IF  CHV-NTF (IDX-NTF)  =  NTF-LCP
+                                 MOVE     "S"  TO  FLG-DUP
+                                 GO       ROT-VDUP-20.
+           ADD      1        TO  IDX-NTF
+           GO       ROT-VDUP-10.
+
+       ROT-VDUP-20.
+           IF  FLG-DUP   =   "S"  GO       ROT-VDUP-30.
+           IF  IND-NTF   <   300  ADD      1    TO  IND-NTF
+               MOVE     NTF-LCP  TO  CHV-NTF (IND-NTF).
+
+       ROT-VDUP-30.
+           EXIT.
+
        ROT-IMPR-40.
            ADD      1        TO  CHV-TMP
            ADD      1        TO  LIN-TMP
@@ -459,28 +700,76 @@
            ADD      1        TO  LIN-TMP
            MOVE     SPACES   TO  DET-TMP
            WRITE    REG-TMP
+           MOVE     PRX-EST  TO  PRX-CTB
+           MOVE     ACM-QTD  TO  QTD-CTB
+           MOVE     ACM-VAL  TO  VAL-CTB
+           STRING   PRX-CTB-X  ","  QTD-CTB-X  ","  VAL-CTB-X
+                    INTO     REG-EXT
+           WRITE    REG-EXT
            ADD      ACM-VAL  TO  TOT-VAL
-           MOVE     ZEROS    TO  ACM-QTD  ACM-VAL.
+           MOVE     ZEROS    TO  ACM-QTD  ACM-VAL
+           MOVE     CHV-LCP    TO  CHV-CHK
+           MOVE     PAG-CB1    TO  PAG-CHK
+           MOVE     CHV-TMP    TO  TMP-CHK
+           MOVE     NUM-OPC    TO  OPC-CHK
+           MOVE     QTD-GRP    TO  QTD-CHK
+           MOVE     GRP-SEL-X  TO  GRP-CHK-X
+           MOVE     DTA-INI    TO  DTI-CHK
+           MOVE     DTA-LIM    TO  DTF-CHK
+           MOVE     TOT-VAL    TO  VAL-CHK
+           MOVE     ACM-DUP    TO  QT2-CHK
+           REWRITE  REG-CHK  INVALID  KEY  WRITE  REG-CHK.
 
        ROT-IMPR-50.
            ADD      1        TO  CHV-TMP
            ADD      1        TO  LIN-TMP
            MOVE     TOT-VAL  TO  VAL-TT2
            MOVE     TOT-002  TO  DET-TMP
-           WRITE    REG-TMP.
+           WRITE    REG-TMP
+           IF  ACM-DUP   >   0
+               ADD      1        TO  CHV-TMP  LIN-TMP
+               MOVE     ACM-DUP  TO  QTD-TT3
+               MOVE     TOT-003  TO  DET-TMP
+               WRITE    REG-TMP.
+           MOVE     99       TO  PRX-CTB
+           MOVE     ZEROS    TO  QTD-CTB
+           MOVE     TOT-VAL  TO  VAL-CTB
+           STRING   PRX-CTB-X  ","  QTD-CTB-X  ","  VAL-CTB-X
+                    INTO     REG-EXT
+           WRITE    REG-EXT
+           DELETE   CADCHK.
 
        ROT-IMPR-60.
+           PERFORM  ROT-SAID-00
            MOVE     PAG-CB1  TO  PAG-IMP
            DISPLAY  PAG-T05      CLOSE    CADTMP
            CALL     "DYIMPR"     USING    PRM-IMP
            DELETE     FILE       CADTMP
            OPEN      OUTPUT      CADTMP.
 
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-08      DISPLAY  ENTR-08.
+       ROT-SAID-10.
+           ACCEPT   MEI-E08
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   NOT  =   00    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
        ROT-IMPR-70.
-           IF  NUM-OPC   =    1  DISPLAY  TELA-02
-                                 GO       ROT-GRUP-00.
            PERFORM  ROT-RTLA-00  GO       ROT-MENU-00.
 
+       ROT-DATI-00.
+           CALL   "DYDATA"  USING  PRM-DTI
+                                   PRM-HLP.
+
+       ROT-DATF-00.
+           CALL   "DYDATA"  USING  PRM-DTF
+                                   PRM-HLP.
+
        ROT-MSGM-00.
            CALL   "DYMSGM"  USING  PRM-MSG.
 
@@ -498,6 +787,58 @@
        ROT-PESQ-00.
            CALL   "DYPESQ"  USING  PRM-PSQ
                                    PRM-HLP.
+
+       ROT-FAVO-00.
+           MOVE     SPACES   TO  V1-FAV  V2-FAV  V3-FAV  V4-FAV
+                                 V5-FAV
+           IF  QTD-FAV   <   1   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (1)  TO  V1-FAV
+           IF  QTD-FAV   <   2   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (2)  TO  V2-FAV
+           IF  QTD-FAV   <   3   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (3)  TO  V3-FAV
+           IF  QTD-FAV   <   4   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (4)  TO  V4-FAV
+           IF  QTD-FAV   <   5   GO       ROT-FAVO-10.
+           MOVE     GRP-FAV (5)  TO  V5-FAV.
+       ROT-FAVO-10.
+           DISPLAY  TELA-07      DISPLAY  ENTR-07
+           MOVE     ZEROS    TO  OPF-AUX
+           ACCEPT   OPF-E07
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           MOVE     SPACES   TO  IND-PSQ
+           IF  TECLADO   NOT  =   00    GO       ROT-FAVO-EXIT.
+           IF  OPF-AUX   <    1    OR   >   QTD-FAV
+                                 GO       ROT-FAVO-EXIT.
+           MOVE     GRP-FAV (OPF-AUX)  TO  IXF-AUX
+           MOVE     IXF-AUX  TO  IND-PSQ.
+       ROT-FAVO-EXIT.
+           EXIT.
+
+       ROT-FSAV-00.
+           MOVE     CHV-ATV  TO  GRF-AUX
+           MOVE     1        TO  IND-FAV.
+       ROT-FSAV-10.
+           IF  IND-FAV   >   QTD-FAV      GO       ROT-FSAV-20.
+           IF  GRF-AUX   =   GRP-FAV (IND-FAV)
+                                 GO       ROT-FSAV-30.
+           ADD      1        TO  IND-FAV
+           GO       ROT-FSAV-10.
+       ROT-FSAV-20.
+           IF  QTD-FAV   <   5   ADD  1   TO  QTD-FAV.
+           MOVE     QTD-FAV  TO  IND-FAV.
+       ROT-FSAV-30.
+           IF  IND-FAV   <   2   GO       ROT-FSAV-40.
+           MOVE     GRP-FAV (IND-FAV - 1)  TO  GRP-FAV (IND-FAV)
+           SUBTRACT 1        FROM  IND-FAV
+           GO       ROT-FSAV-30.
+       ROT-FSAV-40.
+           MOVE     GRF-AUX  TO  GRP-FAV (1)
+           REWRITE  REG-FAV
+           IF  FST-FAV   =   "00"  GO       ROT-FSAV-EXIT.
+           WRITE    REG-FAV.
+       ROT-FSAV-EXIT.
+           EXIT.
        ROT-NOME-00.
            ACCEPT  DTA-SYS  FROM   DATE
            MOVE    DIA-SYS   TO    DIA-CAB
@@ -510,5 +851,5 @@
 
        ROT-EXIT-00.
            CLOSE   CADATV  CADCTR
-                   CADEST  CADLCP  CADTMP
+                   CADEST  CADLCP  CADTMP  EXTCTB  CADCHK  CADFAV
            DELETE   FILE   CADTMP  GOBACK.
