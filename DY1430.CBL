@@ -22,12 +22,28 @@
                        RECORD        KEY     IS  CHV-LBC
                        FILE          STATUS  IS  FST-LBC.
 
+           SELECT      EXTBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL
+                       FILE          STATUS  IS  FST-EXT.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADBCO.CPY.
        COPY  CADCTR.CPY.
        COPY  CADLBC.CPY.
+       COPY  CADTMP.CPY.
+
+       FD  EXTBCO
+           LABEL RECORD STANDARD.
+
+       01  REG-EXT              PIC  X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -35,6 +51,8 @@
            03  FST-BCO          PIC  X(02).
            03  FST-CTR          PIC  X(02).
            03  FST-LBC          PIC  X(02).
+           03  FST-EXT          PIC  X(02).
+           03  FST-TMP          PIC  X(02).
 
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
@@ -61,6 +79,39 @@
            03  RED-NOM          REDEFINES   NOM-PSQ.
                05  LET-PSQ      PIC  X(01)  OCCURS  20.
 
+           03  CHV-MIR.
+               05  BCO-MIR      PIC  9(03).
+               05  DTA-MIR.
+                   07  ANO-MIR  PIC  9(02).
+                   07  MES-MIR  PIC  9(02).
+                   07  DIA-MIR  PIC  9(02).
+               05  LCT-MIR      PIC  9(03).
+           03  DOC-MIR          PIC  9(07).
+           03  VAL-MIR          PIC  9(08)V99.
+           03  ORG-MIR          PIC  9(01).
+           03  FLG-MIR          PIC  X(01).
+           03  CHV-ORG          PIC  X(12).
+           03  FLG-ORG          PIC  X(01).
+
+           03  DTA-EXT-X        PIC  X(06).
+           03  DTA-EXT          REDEFINES  DTA-EXT-X.
+               05  ANO-EXT      PIC  9(02).
+               05  MES-EXT      PIC  9(02).
+               05  DIA-EXT      PIC  9(02).
+           03  DOC-EXT-X        PIC  X(07).
+           03  DOC-EXT          REDEFINES  DOC-EXT-X   PIC  9(07).
+           03  VAL-EXT-X        PIC  X(10).
+           03  VAL-EXT   REDEFINES  VAL-EXT-X  PIC  9(08)V99.
+           03  CTD-MTC          PIC  9(03).
+           03  CTD-NMT          PIC  9(03).
+           03  TOT-BCO          PIC S9(08)V99.
+           03  TOT-GLB          PIC S9(08)V99.
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
            03  TAB-LCT          OCCURS 300.
                05  CHV-TAB      PIC  9(12).
                05  REG-TAB      PIC  X(53).
@@ -91,6 +142,64 @@
            03  FOR-DTA          PIC  9(01)  VALUE  7.
            03  FLG-DTA          PIC  9(01).
 
+       01  PRM-NOM.
+           03  COD-NOM          PIC  9(06).
+           03  CLI-NOM          PIC  X(40).
+           03  CGC-NOM          PIC  9(14).
+           03  INS-NOM          PIC  X(15).
+           03  END-NOM          PIC  X(40).
+           03  CEP-NOM          PIC  9(08).
+           03  CID-NOM          PIC  X(25).
+           03  EST-NOM          PIC  X(02).
+
+       01  PRM-CAB.
+           03  SEM-CAB          PIC  X(04).
+           03  DIA-CAB          PIC  9(02).
+           03  B01-CAB          PIC  X(01).
+           03  MES-CAB          PIC  9(02).
+           03  B02-CAB          PIC  X(01).
+           03  ANO-CAB          PIC  9(02).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  16.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
+       01  CAB-001.
+           03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
+           03  CLI-CB1          PIC  X(40).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(09)  VALUE  "FOLHA .:".
+           03  PAG-CB1          PIC  9(03).
+
+       01  CAB-002.
+           03  FILLER           PIC  X(68)  VALUE
+               "RELACAO DE BANCOS - PENDENCIAS".
+           03  DTA-CB2          PIC  X(12).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-004              PIC  X(80)  VALUE
+           "BCO  DESCRICAO DO BANCO                   VALOR PENDENTE".
+
+       01  DET-001.
+           03  BCO-DT1          PIC  ZZ9.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  DES-DT1          PIC  X(30).
+           03  FILLER           PIC  X(15)  VALUE  SPACES.
+           03  VAL-DT1          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-001.
+           03  FILLER           PIC  X(35)  VALUE
+               "TOTAL GERAL DAS PENDENCIAS".
+           03  FILLER           PIC  X(15)  VALUE  SPACES.
+           03  VAL-TT1          PIC  ZZ.ZZZ.ZZ9,99.
+
        01  PRM-SCR              OCCURS  02.
            03  FLG-SCR          PIC  X(01).
            03  P01-SCR          PIC  X(01).
@@ -109,46 +218,46 @@
        SCREEN          SECTION.
 
        01  TELA-01.
-           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "�" FOR-CLR 8.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
            03  BCK-CLR  04 FOR-CLR   15.
-               05  LINE 05 COLUMN 09 VALUE " Administra��o Global ".
+               05  LINE 05 COLUMN 09 VALUE " Administrao Global ".
            03  BCK-CLR  01 FOR-CLR   15.
-               05  LINE 06 COLUMN 11 VALUE " Controle C. Banc�ria ".
+               05  LINE 06 COLUMN 11 VALUE " Controle C. Bancria ".
            03  BCK-CLR  00 FOR-CLR   08.
-               05  LINE 05 COLUMN 31 VALUE "�".
-               05  LINE 06 COLUMN 33 VALUE "�".
-               05  LINE 06 COLUMN 10 VALUE "�".
+               05  LINE 05 COLUMN 31 VALUE "".
+               05  LINE 06 COLUMN 33 VALUE "".
+               05  LINE 06 COLUMN 10 VALUE "".
            03  BCK-CLR 07 FOR-CLR 14.
-               05  LINE 07 COLUMN 09 VALUE " �                        
-      -            "���������������������������������ͻ ".
-               05  LINE 08 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 09 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 10 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 11 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 12 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 13 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 14 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 15 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 16 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 17 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 18 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 19 COLUMN 09 VALUE " �
-      -            "                                  � ".
-               05  LINE 20 COLUMN 09 VALUE " ���������������������������
-      -            "���������������������������������ͼ ".
+               05  LINE 07 COLUMN 09 VALUE "                         
+      -            "ͻ ".
+               05  LINE 08 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 09 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 10 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 11 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 12 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 13 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 14 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 15 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 16 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 17 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 18 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 19 COLUMN 09 VALUE " 
+      -            "                                   ".
+               05  LINE 20 COLUMN 09 VALUE " 
+      -            "ͼ ".
            03  BCK-CLR 05 FOR-CLR 15.
-               05  LINE 07 COLUMN 13 VALUE " Corre��o Lan�amentos ".
+               05  LINE 07 COLUMN 13 VALUE " Correo Lanamentos ".
            03  BCK-CLR 00.
                05  LINE 08 COLUMN 73 VALUE "  ".
                05  LINE 09 COLUMN 73 VALUE "  ".
@@ -167,10 +276,10 @@
 
        01  TELA-02.
            03  BCK-CLR 02 FOR-CLR 07.
-               05  LINE 08 COLUMN 13 PIC X(55) FROM ALL "�".
-               05  LINE 10 COLUMN 13 PIC X(01) FROM     "�".
+               05  LINE 08 COLUMN 13 PIC X(55) FROM ALL "".
+               05  LINE 10 COLUMN 13 PIC X(01) FROM     "".
            03  BCK-CLR 02 FOR-CLR 00.
-               05  LINE 10 COLUMN 14 PIC X(54) FROM ALL "�".
+               05  LINE 10 COLUMN 14 PIC X(54) FROM ALL "".
            03  BCK-CLR 02 FOR-CLR 14.
                05  LINE 09 COLUMN 13 PIC X(55) FROM
                    "  Banco :     -                       Data :".
@@ -189,8 +298,8 @@
 
        01  TELA-03.
            03  BCK-CLR 05 FOR-CLR 07.
-               05  LINE 11 COLUMN 13 PIC X(55) FROM ALL "�".
-               05  LINE 19 COLUMN 13 PIC X(01) FROM ALL "�".
+               05  LINE 11 COLUMN 13 PIC X(55) FROM ALL "".
+               05  LINE 19 COLUMN 13 PIC X(01) FROM ALL "".
            03  BCK-CLR 05 FOR-CLR 11.
                05  LINE 12 COLUMN 13 PIC X(55) FROM SPACES.
                05  LINE 13 COLUMN 13 PIC X(55) FROM SPACES.
@@ -208,7 +317,7 @@
                05  LINE 17 COLUMN 68 PIC X(01) FROM     " ".
                05  LINE 18 COLUMN 68 PIC X(01) FROM     " ".
                05  LINE 19 COLUMN 68 PIC X(01) FROM     " ".
-               05  LINE 19 COLUMN 14 PIC X(54) FROM ALL "�".
+               05  LINE 19 COLUMN 14 PIC X(54) FROM ALL "".
 
        01  MENU-01  BCK-CLR 5 FOR-CLR 15.
            03  LINE 12 COLUMN 14 PIC X(53) FROM REG-TAB (IND2).
@@ -233,11 +342,11 @@
 
        01  TELA-04  BCK-CLR 4 FOR-CLR 15.
            03  LINE 19 COLUMN 43 VALUE
-               " �����������������������������ͻ ".
+               " ͻ ".
            03  LINE 20 COLUMN 43 VALUE
-               " �  Confirma o Estorno ?  [ ]  � ".
+               "   Confirma o Estorno ?  [ ]   ".
            03  LINE 21 COLUMN 43 VALUE
-               " �����������������������������ͼ ".
+               " ͼ ".
            03  BCK-CLR 0 FOR-CLR 8.
                05  LINE 20 COLUMN 76 PIC X(02) FROM SPACES.
                05  LINE 21 COLUMN 76 PIC X(02) FROM SPACES.
@@ -246,6 +355,57 @@
        01  ENTR-04  BCK-CLR 04 FOR-CLR 15 AUTO
                     LINE 20 COLUMN 70 PIC X(01) USING RSP-OPC.
 
+       01  TELA-05  BCK-CLR 4 FOR-CLR 15.
+           03  LINE 19 COLUMN 43 VALUE
+               " ͻ ".
+           03  LINE 20 COLUMN 43 VALUE
+               "   Desfazer o Estorno ?  [ ]   ".
+           03  LINE 21 COLUMN 43 VALUE
+               " ͼ ".
+           03  BCK-CLR 0 FOR-CLR 8.
+               05  LINE 20 COLUMN 76 PIC X(02) FROM SPACES.
+               05  LINE 21 COLUMN 76 PIC X(02) FROM SPACES.
+               05  LINE 22 COLUMN 45 PIC X(33) FROM SPACES.
+
+       01  ENTR-05  BCK-CLR 04 FOR-CLR 15 AUTO
+                    LINE 20 COLUMN 70 PIC X(01) USING RSP-OPC.
+
+       01  TELA-06  BCK-CLR 4 FOR-CLR 15.
+           03  LINE 19 COLUMN 43 VALUE
+               " ͻ ".
+           03  LINE 20 COLUMN 43 VALUE
+               "   Concil.:     Pend.:         ".
+           03  LINE 21 COLUMN 43 VALUE
+               " ͼ ".
+           03  BCK-CLR 0 FOR-CLR 8.
+               05  LINE 20 COLUMN 76 PIC X(02) FROM SPACES.
+               05  LINE 21 COLUMN 76 PIC X(02) FROM SPACES.
+               05  LINE 22 COLUMN 45 PIC X(33) FROM SPACES.
+           03  BCK-CLR 0 FOR-CLR 15.
+               05  LINE 20 COLUMN 55 PIC ZZ9 FROM CTD-MTC.
+               05  LINE 20 COLUMN 66 PIC ZZ9 FROM CTD-NMT.
+
+       01  TELA-07 BCK-CLR 00 FOR-CLR 15.
+           03  LINE 21 COLUMN 14 VALUE "Pginas Impressas .:".
+           03  PAG-T07 LINE 21 COLUMN 35 PIC ZZ9 FROM PAG-CB1.
+
+       01  TELA-08 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-08  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E08 LINE 13 COLUMN 39 PIC 9(01) USING MEI-IMP.
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
@@ -253,7 +413,8 @@
            IF  LCK-SPL  =  1     GOBACK.
            DISPLAY  TELA-01      TELA-02
            OPEN     INPUT        CADBCO   CADCTR
-                    I-O          CADLBC   READ     CADCTR.
+                    I-O          CADLBC
+                    OUTPUT       CADTMP   READ     CADCTR.
 
        ROT-CODE-00.
            MOVE     ZEROS    TO  CHV-BCO  DTA-DTA
@@ -274,6 +435,8 @@
            IF  TCL-MSG   =   01  PERFORM  ROT-HELP-00
                                  GO       ROT-EXBE-10.
            IF  TCL-MSG   =   05  GO       ROT-EXBE-20.
+           IF  TCL-MSG   =   03  GO       ROT-IMPE-00.
+           IF  TCL-MSG   =   04  GO       ROT-IMPR-00.
            IF  TCL-MSG   =   06  GO       ROT-EXBE-30.
            IF  TCL-MSG   >   00  GO       ROT-EXBE-10.
            IF  HEX-MSG   =   13  GO       ROT-PESQ-00.
@@ -290,6 +453,160 @@
            IF  FST-BCO   =  "23" GO       ROT-EXBE-10.
            READ     CADBCO  NEXT GO       ROT-EXBE-00.
 
+       ROT-IMPE-00.
+           MOVE     ZEROS    TO  CTD-MTC  CTD-NMT
+           OPEN     INPUT    EXTBCO
+           MOVE     47       TO  IND-MSG
+           IF  FST-EXT  NOT  =  "00"  PERFORM  ROT-MSGM-00
+                                 GO       ROT-EXBE-10.
+
+       ROT-IMPE-10.
+           READ     EXTBCO       AT   END  GO  ROT-IMPE-40.
+           UNSTRING REG-EXT      DELIMITED  BY  ","
+                    INTO     DTA-EXT-X  DOC-EXT-X  VAL-EXT-X
+           MOVE     SPACES   TO  CHV-LBC
+           MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     DTA-EXT  TO  DTA-LBC.
+
+       ROT-IMPE-20.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" ADD      1  TO  CTD-NMT
+                                 GO       ROT-IMPE-10.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC  NOT   =  CHV-BCO  OR
+               DTA-LBC  NOT   =  DTA-EXT
+                                 ADD      1  TO  CTD-NMT
+                                 GO       ROT-IMPE-10.
+           IF  DOC-LBC  NOT   =  DOC-EXT  OR
+               VAL-LBC  NOT   =  VAL-EXT  OR
+               CNC-LBC       =  "S"
+                                 GO       ROT-IMPE-20.
+           MOVE     "S"      TO  CNC-LBC
+           MOVE     PRM-OPR  TO  OPR-LBC
+           ACCEPT   HRA-LBC  FROM  TIME
+           REWRITE  REG-LBC
+           ADD      1        TO  CTD-MTC
+           GO       ROT-IMPE-10.
+
+       ROT-IMPE-40.
+           CLOSE    EXTBCO
+           DISPLAY  TELA-06.
+
+       ROT-IMPE-50.
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO  NOT  =   01  GO       ROT-IMPE-50.
+           DISPLAY  TELA-02      GO       ROT-CODE-00.
+
+       ROT-IMPR-00.
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+                                 TOT-GLB
+           PERFORM  ROT-CAB-00   DISPLAY  TELA-07
+           MOVE     ZEROS    TO  CHV-BCO.
+
+       ROT-IMPR-10.
+           DISPLAY  PAG-T07
+           ADD      1        TO  PAG-CB1  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     CAB-004  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     6        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-20.
+           START    CADBCO       KEY  >   CHV-BCO
+           IF  FST-BCO   =  "23" GO       ROT-IMPR-50.
+           READ     CADBCO  NEXT
+           MOVE     ZEROS    TO  TOT-BCO
+           MOVE     SPACES   TO  CHV-LBC
+           MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     ZEROS    TO  DTA-LBC  LCT-LBC.
+
+       ROT-IMPR-30.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" GO       ROT-IMPR-40.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC  NOT   =  CHV-BCO  GO       ROT-IMPR-40.
+           IF  COD-LBC   =   0  OR  2  OR  6  OR
+               CNC-LBC       =  "S"
+                                 GO       ROT-IMPR-30.
+           ADD      VAL-LBC  TO  TOT-BCO
+           GO       ROT-IMPR-30.
+
+       ROT-IMPR-40.
+           IF  TOT-BCO   =   ZEROS    GO  ROT-IMPR-20.
+           MOVE     CHV-BCO  TO  BCO-DT1
+           MOVE     DES-BCO  TO  DES-DT1
+           MOVE     TOT-BCO  TO  VAL-DT1
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      TOT-BCO  TO  TOT-GLB
+           GO       ROT-IMPR-20.
+
+       ROT-IMPR-50.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     TOT-GLB  TO  VAL-TT1
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-60.
+           PERFORM  ROT-SAID-00
+           MOVE     PAG-CB1  TO  PAG-IMP
+           DISPLAY  PAG-T07      CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP
+           OPEN      OUTPUT      CADTMP.
+
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-08      DISPLAY  ENTR-08.
+       ROT-SAID-10.
+           ACCEPT   MEI-E08
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01    GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
+       ROT-IMPR-70.
+           DISPLAY  TELA-02      GO       ROT-EXBE-10.
+
+       ROT-CAB-00.
+           ACCEPT  DTA-SYS  FROM   DATE
+           MOVE    DIA-SYS   TO    DIA-CAB
+           MOVE    MES-SYS   TO    MES-CAB
+           MOVE    ANO-SYS   TO    ANO-CAB
+           CALL   "DYNOME"  USING  PRM-NOM
+                                   PRM-CAB
+           MOVE    CLI-NOM   TO    CLI-CB1
+           MOVE    PRM-CAB   TO    DTA-CB2.
+
        ROT-PESQ-00.
            PERFORM  ROT-DATA-00  MOVE 18  TO  IND-MSG
            IF  FLG-DTA   =    0  DISPLAY  TELA-02
@@ -297,6 +614,11 @@
            IF  DTA-DTA   <       DTI-CTR
                                  PERFORM  ROT-MSGM-00
                                  GO       ROT-PESQ-00.
+           IF  DTI-BCO   NOT  =  ZEROS  AND
+               DTA-DTA   <       DTI-BCO
+                                 MOVE    48  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-PESQ-00.
        ROT-PESQ-10.
            MOVE     29       TO  IND-MSG
            MOVE     SPACES   TO  CHV-LBC
@@ -336,6 +658,10 @@
                                  GO       ROT-MENU-20.
            IF  COD-LBC   =    0  OR   2   OR   6
                                  GO       ROT-MENU-10.
+           IF  IND1  NOT   <  300
+               MOVE     46       TO  IND-MSG
+               PERFORM  ROT-MSGM-00
+                                 GO       ROT-MENU-20.
            ADD      1        TO  IND1
            MOVE     DOC-LBC  TO  DOC-AUX
            MOVE     COD-LBC  TO  COD-AUX
@@ -361,6 +687,7 @@
            IF  TCL-MSG   =   06  GO       ROT-MENU-50.
            IF  TCL-MSG   =   53  GO       ROT-MENU-60.
            IF  TCL-MSG   =   54  GO       ROT-MENU-70.
+           IF  TCL-MSG   =   02  GO       ROT-DESF-00.
            IF  TCL-MSG   >   00  GO       ROT-MENU-30.
            IF  HEX-MSG   =   13  GO       ROT-ATUA-00.
            PERFORM  ROT-RTLA-00  GO       ROT-PESQ-00.
@@ -421,6 +748,9 @@
                                  GO       ROT-ATUA-10.
            IF  RSP-OPC  NOT  =   "S"
                                  GO       ROT-ATUA-10.
+           MOVE     PRM-OPR  TO  OPR-LBC
+           ACCEPT   HRA-LBC  FROM  TIME
+           MOVE     COD-LBC  TO  ORG-LBC
            IF  COD-LBC   >    3  MOVE  6  TO  COD-LBC
                ELSE              MOVE  0  TO  COD-LBC.
            REWRITE  REG-LBC      MOVE  1  TO  IND5
@@ -434,6 +764,88 @@
            IF  FST-LBC   =  "22" GO       ROT-ATUA-20.
            PERFORM  ROT-RTLA-00  GO       ROT-PESQ-10.
 
+       ROT-DESF-00.
+           MOVE     "N"      TO  FLG-MIR
+           MOVE     SPACES   TO  CHV-LBC
+           MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     DTA-DTA  TO  DTA-LBC.
+
+       ROT-DESF-05.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" GO       ROT-DESF-10.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC  NOT   =  CHV-BCO  OR
+               DTA-LBC  NOT   =  DTA-DTA
+                                 GO       ROT-DESF-10.
+           IF  HST-LBC   =    DES-AUX
+               MOVE     "S"      TO  FLG-MIR
+               MOVE     CHV-LBC  TO  CHV-MIR
+               MOVE     DOC-LBC  TO  DOC-MIR
+               MOVE     VAL-LBC  TO  VAL-MIR
+               MOVE     ORG-LBC  TO  ORG-MIR.
+           GO       ROT-DESF-05.
+
+       ROT-DESF-10.
+           MOVE     44       TO  IND-MSG
+           IF  FLG-MIR   NOT  =  "S"
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-MENU-30.
+           PERFORM  ROT-GTLA-00  DISPLAY  TELA-05.
+
+       ROT-DESF-20.
+           MOVE     SPACES   TO  RSP-OPC
+           ACCEPT   ENTR-05
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   =   01  PERFORM  ROT-RTLA-00
+                                 GO       ROT-MENU-30.
+           IF  TECLADO   =   02  PERFORM  ROT-HELP-00
+                                 GO       ROT-DESF-20.
+           IF  RSP-OPC  NOT  =   "S"
+                                 GO       ROT-DESF-20.
+
+       ROT-DESF-30.
+           MOVE     "N"      TO  FLG-ORG
+           MOVE     SPACES   TO  CHV-LBC
+           MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     DTA-DTA  TO  DTA-LBC.
+
+       ROT-DESF-35.
+           START    CADLBC       KEY  >   CHV-LBC
+           IF  FST-LBC   =  "23" GO       ROT-DESF-40.
+           READ     CADLBC  NEXT
+           IF  BCO-LBC  NOT   =  CHV-BCO  OR
+               DTA-LBC  NOT   =  DTA-DTA
+                                 GO       ROT-DESF-40.
+           IF  LCT-LBC   NOT   <  LCT-MIR
+                                 GO       ROT-DESF-40.
+           IF  DOC-LBC   =    DOC-MIR  AND
+               VAL-LBC   =    VAL-MIR  AND
+               HST-LBC  NOT   =  DES-AUX
+               MOVE     "S"      TO  FLG-ORG
+               MOVE     CHV-LBC  TO  CHV-ORG.
+           GO       ROT-DESF-35.
+
+       ROT-DESF-40.
+           IF  FLG-ORG   =    "S"  GO       ROT-DESF-45.
+           MOVE     45       TO  IND-MSG
+           PERFORM  ROT-MSGM-00
+           PERFORM  ROT-RTLA-00  GO       ROT-PESQ-10.
+
+       ROT-DESF-45.
+           MOVE     CHV-ORG  TO  CHV-LBC
+           READ     CADLBC
+           MOVE     ORG-MIR  TO  COD-LBC
+           MOVE     ZEROS    TO  ORG-LBC
+           MOVE     PRM-OPR  TO  OPR-LBC
+           ACCEPT   HRA-LBC  FROM  TIME
+           REWRITE  REG-LBC.
+
+       ROT-DESF-50.
+           MOVE     CHV-MIR  TO  CHV-LBC
+           READ     CADLBC
+           DELETE   CADLBC
+           PERFORM  ROT-RTLA-00  GO       ROT-PESQ-10.
+
        ROT-NOME-00.
            MOVE     SPACES   TO  NOM-PSQ
            MOVE     ZEROS    TO  CHV-BCO
@@ -512,4 +924,4 @@
            CALL    "DYTELA"  USING  PRM-SCR (IND5).
 
        ROT-EXIT-00.
-           CLOSE    CADBCO  CADCTR  CADLBC  GOBACK.
+           CLOSE    CADBCO  CADCTR  CADLBC  CADTMP  GOBACK.
