@@ -16,31 +16,75 @@
                        RECORD        KEY     IS  CHV-LDP
                        FILE          STATUS  IS  FST-LDP.
 
+           SELECT      CADLCP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LCP
+                       FILE          STATUS  IS  FST-LCP.
+
+           SELECT      CADTMP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TMP
+                       FILE          STATUS  IS  FST-TMP.
+
        DATA            DIVISION.
        FILE            SECTION.
 
        COPY  CADCTR.CPY.
        COPY  CADLDP.CPY.
+       COPY  CADLCP.CPY.
+       COPY  CADTMP.CPY.
 
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
            03  FST-CTR          PIC  X(02).
            03  FST-LDP          PIC  X(02).
+           03  FST-LCP          PIC  X(02).
+           03  FST-TMP          PIC  X(02).
 
            03  IND1             PIC  9(02).
            03  TECLADO          PIC  X(02).
            03  PRX-AUX          PIC  9(01).
+           03  PAG-CAT          PIC  9(01)  VALUE  1.
+           03  INI-CAT          PIC  9(01).
+           03  FIM-CAT          PIC  9(01).
+           03  DES-CAT          PIC  X(20).
            03  ACM-LIQ          PIC S9(08)V99.
            03  TOT-LIQ          PIC S9(08)V99.
            03  ACM-PDT          PIC  9(08)V99.
            03  TOT-PDT          PIC  9(08)V99.
+           03  TOT-LCP          PIC S9(08)V99.
+           03  DIF-RCN          PIC S9(08)V99.
+
+           03  TAB-TND.
+               05  CUR-TND      PIC S9(08)V99  OCCURS  08.
+               05  PRV-TND      PIC S9(08)V99  OCCURS  08.
+           03  VAR-AUX          PIC S9(08)V99.
 
            03  DTA-LIM.
                05  ANO-LIM      PIC  9(02).
                05  MES-LIM      PIC  9(02).
                05  DIA-LIM      PIC  9(02).
 
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
+           03  TB1-LDP.
+               05  FILLER  PIC  X(20)  VALUE "OBRIG. TRABALHISTA  ".
+               05  FILLER  PIC  X(20)  VALUE "OBRIGACOES FISCAIS  ".
+               05  FILLER  PIC  X(20)  VALUE "DESP. OPERACIONAIS  ".
+               05  FILLER  PIC  X(20)  VALUE "DESPESA DE CAPITAL  ".
+               05  FILLER  PIC  X(20)  VALUE "CREDITOS DE SOCIOS  ".
+               05  FILLER  PIC  X(20)  VALUE "DESPESAS COM PESSOAL".
+               05  FILLER  PIC  X(20)  VALUE "DESPESAS FINANCEIRAS".
+               05  FILLER  PIC  X(20)  VALUE "OUTRAS DESPESAS     ".
+           03  RED-LDP   REDEFINES  TB1-LDP.
+               05  DES-LDP      PIC  X(20)  OCCURS  08.
+
        01  PRM-SPL.
            03  LCK-SPL          PIC  9(01)  VALUE  0.
            03  PRG-SPL          PIC  9(02)  VALUE  25.
@@ -56,6 +100,112 @@
            03  FOR-HLP          PIC  9(01)  VALUE  6.
            03  LET-HLP          PIC  9(01)  VALUE  7.
 
+       01  PRM-NOM.
+           03  COD-NOM          PIC  9(06).
+           03  CLI-NOM          PIC  X(40).
+           03  CGC-NOM          PIC  9(14).
+           03  INS-NOM          PIC  X(15).
+           03  END-NOM          PIC  X(40).
+           03  CEP-NOM          PIC  9(08).
+           03  CID-NOM          PIC  X(25).
+           03  EST-NOM          PIC  X(02).
+
+       01  PRM-CAB.
+           03  SEM-CAB          PIC  X(04).
+           03  DIA-CAB          PIC  9(02).
+           03  B01-CAB          PIC  X(01).
+           03  MES-CAB          PIC  9(02).
+           03  B02-CAB          PIC  X(01).
+           03  ANO-CAB          PIC  9(02).
+
+       01  PRM-IMP.
+           03  ARQ-IMP          PIC  9(06).
+           03  PAG-IMP          PIC  9(03).
+           03  FLG-IMP          PIC  9(01)  VALUE  1.
+           03  LIN-IMP          PIC  9(02)  VALUE  16.
+           03  CL1-IMP          PIC  9(02)  VALUE  40.
+           03  CL2-IMP          PIC  9(02)  VALUE  46.
+
+       01  MEI-IMP              PIC  9(01)  VALUE  1.
+
+       01  CAB-001.
+           03  FILLER           PIC  X(19)  VALUE  "-DYNAMIC-".
+           03  CLI-CB1          PIC  X(40).
+           03  FILLER           PIC  X(09)  VALUE  SPACES.
+           03  FILLER           PIC  X(09)  VALUE  "FOLHA .:".
+           03  PAG-CB1          PIC  9(03).
+
+       01  CAB-002.
+           03  FILLER           PIC  X(68)  VALUE
+               "POSICAO DO MOVIMENTO DE DESPESAS".
+           03  DTA-CB2          PIC  X(12).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-004              PIC  X(80)  VALUE
+           "DESCRICAO DO GRUPO              VALOR PAGO   VALOR A PAGAR".
+
+       01  DET-001.
+           03  DES-DT1          PIC  X(24).
+           03  FILLER           PIC  X(06)  VALUE  SPACES.
+           03  LIQ-DT1          PIC  ---.---.--9,99.
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  PDT-DT1          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-001.
+           03  FILLER           PIC  X(24)  VALUE  "TOTAL DAS DESPESAS".
+           03  FILLER           PIC  X(06)  VALUE  SPACES.
+           03  LIQ-TT1          PIC  ---.---.--9,99.
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  PDT-TT1          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-002.
+           03  FILLER           PIC  X(24)  VALUE  "COMPRA DE PRODUTOS".
+           03  FILLER           PIC  X(06)  VALUE  SPACES.
+           03  LIQ-TT2          PIC  ---.---.--9,99.
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  PDT-TT2          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-003.
+           03  FILLER  PIC  X(24)  VALUE "COMPRAS CONF. CADLCP".
+           03  FILLER           PIC  X(22)  VALUE  SPACES.
+           03  VAL-TT3          PIC  ZZ.ZZZ.ZZ9,99.
+
+       01  TOT-004.
+           03  FILLER  PIC  X(24)  VALUE "DIFERENCA CADLDP/CADLCP".
+           03  FILLER           PIC  X(22)  VALUE  SPACES.
+           03  DIF-TT4          PIC  ---.---.--9,99.
+           03  FLG-TT4          PIC  X(14).
+
+       01  PRM-TND.
+           03  DTA-TND.
+               05  ANO-TND      PIC  9(02).
+               05  MES-TND      PIC  9(02).
+               05  DIA-TND      PIC  9(02).
+           03  LIN-TND          PIC  9(02)  VALUE  12.
+           03  COL-TND          PIC  9(02)  VALUE  39.
+           03  BCK-TND          PIC  9(01)  VALUE  0.
+           03  FOR-TND          PIC  9(01)  VALUE  7.
+           03  FLG-TND          PIC  9(01).
+
+       01  CAB-005.
+           03  FILLER           PIC  X(68)  VALUE
+               "EVOLUCAO MENSAL DE DESPESAS".
+           03  DTA-CB5          PIC  X(12).
+
+       01  CAB-006              PIC  X(80)  VALUE
+           "DESCRICAO DO GRUPO     PERIODO ATUAL  PERIODO ANTER
+      -    "IOR      VARIACAO".
+
+       01  DET-TND.
+           03  DES-TND          PIC  X(20).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  ATU-TND          PIC  ---.---.--9,99.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  ANT-TND          PIC  ---.---.--9,99.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  VAR-TND          PIC  ---.---.--9,99.
+
        LINKAGE         SECTION.
 
        01  PRM-OPR              PIC  X(10).
@@ -63,46 +213,46 @@
        SCREEN          SECTION.
 
        01  TELA-01.
-           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "�" FOR-CLR 8.
+           03  LINE 05 COLUMN 01 PIC X(1360) FROM ALL "" FOR-CLR 8.
            03  BCK-CLR  04 FOR-CLR   15.
-               05  LINE 05 COLUMN 10 VALUE " Administra��o Global ".
+               05  LINE 05 COLUMN 10 VALUE " Administrao Global ".
            03  BCK-CLR  01 FOR-CLR   15.
                05  LINE 06 COLUMN 12 VALUE " Controle de Despesas ".
            03  BCK-CLR  00 FOR-CLR   08.
-               05  LINE 05 COLUMN 32 VALUE "�".
-               05  LINE 06 COLUMN 34 VALUE "�".
-               05  LINE 06 COLUMN 11 VALUE "�".
+               05  LINE 05 COLUMN 32 VALUE "".
+               05  LINE 06 COLUMN 34 VALUE "".
+               05  LINE 06 COLUMN 11 VALUE "".
            03  BCK-CLR 7 FOR-CLR 14.
-               05 LINE 07 COLUMN 10 VALUE " �                        �
-      -           "������������������������������ͻ ".
-               05 LINE 08 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 09 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 10 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 11 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 12 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 13 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 14 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 15 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 16 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 17 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 18 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 19 COLUMN 10 VALUE " �
-      -           "                               � ".
-               05 LINE 20 COLUMN 10 VALUE " ����������������������������
-      -           "������������������������������ͼ ".
+               05 LINE 07 COLUMN 10 VALUE "                         
+      -           "ͻ ".
+               05 LINE 08 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 09 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 10 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 11 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 12 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 13 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 14 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 15 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 16 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 17 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 18 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 19 COLUMN 10 VALUE " 
+      -           "                                ".
+               05 LINE 20 COLUMN 10 VALUE " 
+      -           "ͼ ".
            03  BCK-CLR 05 FOR-CLR 15.
-               05  LINE 07 COLUMN 14 VALUE " Posi��o do Movimento ".
+               05  LINE 07 COLUMN 14 VALUE " Posio do Movimento ".
            03  BCK-CLR 00.
                05  LINE 08 COLUMN 72 VALUE "  ".
                05  LINE 09 COLUMN 72 VALUE "  ".
@@ -119,8 +269,8 @@
                05  LINE 20 COLUMN 72 VALUE "  ".
                05  LINE 21 COLUMN 12 PIC X(62) FROM SPACES.
            03  BCK-CLR 02 FOR-CLR 07.
-               05  LINE 08 COLUMN 14 PIC X(53) FROM ALL "�".
-               05  LINE 15 COLUMN 14 VALUE "�".
+               05  LINE 08 COLUMN 14 PIC X(53) FROM ALL "".
+               05  LINE 15 COLUMN 14 VALUE "".
            03  BCK-CLR 00 FOR-CLR 02.
                05  LINE 09 COLUMN 67 VALUE " ".
                05  LINE 10 COLUMN 67 VALUE " ".
@@ -129,30 +279,25 @@
                05  LINE 13 COLUMN 67 VALUE " ".
                05  LINE 14 COLUMN 67 VALUE " ".
                05  LINE 15 COLUMN 67 VALUE " ".
-               05  LINE 15 COLUMN 15 PIC X(52) FROM ALL "�".
+               05  LINE 15 COLUMN 15 PIC X(52) FROM ALL "".
            03  BCK-CLR 02 FOR-CLR 15.
                05  LINE 09 COLUMN 14 PIC X(53) FROM SPACES.
-               05  LINE 10 COLUMN 14 PIC X(53) FROM
-                   "  OBRIG. TRABALHISTA".
-               05  LINE 11 COLUMN 14 PIC X(53) FROM
-                   "  OBRIGA��ES FISCAIS".
-               05  LINE 12 COLUMN 14 PIC X(53) FROM
-                   "  DESP. OPERACIONAIS".
-               05  LINE 13 COLUMN 14 PIC X(53) FROM
-                   "  DESPESA DE CAPITAL".
-               05  LINE 14 COLUMN 14 PIC X(53) FROM
-                   "  CR�DITOS DE S�CIOS".
+               05  LINE 10 COLUMN 14 PIC X(53) FROM SPACES.
+               05  LINE 11 COLUMN 14 PIC X(53) FROM SPACES.
+               05  LINE 12 COLUMN 14 PIC X(53) FROM SPACES.
+               05  LINE 13 COLUMN 14 PIC X(53) FROM SPACES.
+               05  LINE 14 COLUMN 14 PIC X(53) FROM SPACES.
            03  BCK-CLR 07 FOR-CLR 12.
-               05  LINE 09 COLUMN 15 VALUE " DESCRI��O DO GRUPO     VALO
-      -            "R PAGO   VALOR � PAGAR ".
+               05  LINE 09 COLUMN 15 VALUE " DESCRIO DO GRUPO     VALO
+      -            "R PAGO   VALOR  PAGAR ".
            03  BCK-CLR 01 FOR-CLR 07.
-               05  LINE 16 COLUMN 14 PIC X(53) FROM ALL "�".
-               05  LINE 19 COLUMN 14 VALUE "�".
+               05  LINE 16 COLUMN 14 PIC X(53) FROM ALL "".
+               05  LINE 19 COLUMN 14 VALUE "".
            03  BCK-CLR 00 FOR-CLR 01.
                05  LINE 17 COLUMN 67 VALUE " ".
                05  LINE 18 COLUMN 67 VALUE " ".
                05  LINE 19 COLUMN 67 VALUE " ".
-               05  LINE 19 COLUMN 15 PIC X(52) FROM ALL "�".
+               05  LINE 19 COLUMN 15 PIC X(52) FROM ALL "".
            03  BCK-CLR 01 FOR-CLR 15.
                05  LINE 17 COLUMN 14 PIC X(53) FROM
                    "  TOTAL DAS DESPESAS".
@@ -160,6 +305,7 @@
                    "  COMPRA DE PRODUTOS".
        01  ENTR-01.
            03  BCK-CLR 02 FOR-CLR 15.
+               05  LINE IND1 COLUMN 14 PIC X(20) FROM DES-CAT.
                05  LINE IND1 COLUMN 35 PIC ---.---.--9,99 FROM ACM-LIQ.
                05  LINE IND1 COLUMN 52 PIC  ZZ.ZZZ.ZZ9,99 FROM ACM-PDT.
            03  BCK-CLR 01 FOR-CLR 15.
@@ -170,48 +316,91 @@
            03  LINE 18 COLUMN 35 PIC ---.---.--9,99 FROM ACM-LIQ.
            03  LINE 18 COLUMN 52 PIC  ZZ.ZZZ.ZZ9,99 FROM ACM-PDT.
 
+       01  TELA-02 BCK-CLR 00 FOR-CLR 15.
+           03  LINE 21 COLUMN 14 VALUE "Pginas Impressas .:".
+           03  PAG-T02 LINE 21 COLUMN 35 PIC ZZ9 FROM PAG-CB1.
+
+       01  TELA-03 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 14 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Saida: 1-Impressora 2-PDF".
+               05  LINE 13 COLUMN 25 PIC X(30) FROM "  Escolha ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 14 COLUMN 26 PIC X(29) FROM ALL "".
+
+       01  ENTR-03  BCK-CLR 02 FOR-CLR 15.
+           03  MEI-E03 LINE 13 COLUMN 39 PIC 9(01) USING MEI-IMP.
+
+       01  TELA-04 BCK-CLR 02.
+           03  FOR-CLR  07.
+               05  LINE 11 COLUMN 25 PIC X(30) FROM ALL "".
+               05  LINE 13 COLUMN 25 PIC X(01) FROM     "".
+           03  FOR-CLR  14.
+               05  LINE 12 COLUMN 25 PIC X(30) FROM
+                   "  Periodo Anterior Ate ..:".
+           03  FOR-CLR  00.
+               05  LINE 12 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 55 PIC X(01) FROM     "".
+               05  LINE 13 COLUMN 26 PIC X(29) FROM ALL "".
+
        PROCEDURE       DIVISION  USING  PRM-OPR.
 
        ROT-0000-00.
            CALL    "DYSPOL"      USING    PRM-OPR  PRM-SPL
            IF  LCK-SPL    =   1  GOBACK.
-           OPEN     INPUT        CADCTR   CADLDP
+           ACCEPT   ARQ-IMP   FROM    TIME
+           OPEN     INPUT        CADCTR   CADLDP   CADLCP
+                    OUTPUT       CADTMP
            DISPLAY  TELA-01      READ     CADCTR
+           IF  QTD-CTR   <    5  MOVE     5   TO  QTD-CTR.
+           IF  QTD-CTR   >    8  MOVE     8   TO  QTD-CTR.
            MOVE     DTI-CTR  TO  DTA-LIM
            MOVE     31       TO  DIA-LIM
-           MOVE     09       TO  IND1
-           MOVE     ZEROS    TO  PRX-AUX
-                                 TOT-LIQ  TOT-PDT.
+           MOVE     1        TO  PAG-CAT
+           MOVE     ZEROS    TO  TOT-LIQ  TOT-PDT.
+           PERFORM  ROT-TOTD-00  THRU  ROT-TOTD-20.
+
        ROT-EXBE-00.
+           MOVE     09       TO  IND1
+           COMPUTE  INI-CAT  =  (PAG-CAT  -  1)  *  5
+           COMPUTE  FIM-CAT  =  INI-CAT   +  5
+           IF  FIM-CAT   >   QTD-CTR     MOVE  QTD-CTR  TO  FIM-CAT.
+           MOVE     INI-CAT  TO  PRX-AUX.
+
+       ROT-EXBE-05.
            ADD      1        TO  PRX-AUX  IND1
-           IF  PRX-AUX   >    5  GO       ROT-EXBE-20.
+           IF  PRX-AUX   >    FIM-CAT  GO  ROT-EXBE-20.
            MOVE     SPACES   TO  CHV-LDP
            MOVE     PRX-AUX  TO  PRX-LDP
+           MOVE     DES-LDP (PRX-AUX)  TO  DES-CAT
            MOVE     ZEROS    TO  ACM-LIQ  ACM-PDT.
 
        ROT-EXBE-10.
            DISPLAY  ENTR-01
            START    CADLDP       KEY  >   CHV-LDP
-           IF  FST-LDP   =  "23" GO       ROT-EXBE-00.
+           IF  FST-LDP   =  "23" GO       ROT-EXBE-05.
            READ     CADLDP  NEXT
            IF  PRX-LDP        >  PRX-AUX
-                                 GO       ROT-EXBE-00.
-           IF  FLG-LDP   =  "P"  ADD      VAL-LDP  TO  ACM-PDT
-                                 ADD      VAL-LDP  TO  TOT-PDT.
+                                 GO       ROT-EXBE-05.
+           IF  FLG-LDP   =  "P"  ADD      VAL-LDP  TO  ACM-PDT.
            IF  DTA-LDP  NOT   >  DTA-LIM
                EVALUATE FLG-LDP
                    WHEN   "L"
                                  ADD      VAL-LDP  TO  ACM-LIQ
-                                 ADD      VAL-LDP  TO  TOT-LIQ
                    WHEN   "R"
                                  SUBTRACT VAL-LDP FROM ACM-LIQ
-                                 SUBTRACT VAL-LDP FROM TOT-LIQ
                END-EVALUATE.
            GO       ROT-EXBE-10.
 
        ROT-EXBE-20.
            MOVE     SPACES   TO  CHV-LDP
-           MOVE     6        TO  PRX-LDP
+           MOVE     9        TO  PRX-LDP
            MOVE     ZEROS    TO  ACM-LIQ  ACM-PDT.
 
        ROT-EXBE-30.
@@ -229,6 +418,319 @@
                END-EVALUATE.
            GO       ROT-EXBE-30.
 
+       ROT-TOTD-00.
+           MOVE     SPACES   TO  CHV-LDP
+           MOVE     1        TO  PRX-LDP.
+
+       ROT-TOTD-10.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-TOTD-20.
+           READ     CADLDP  NEXT
+           IF  PRX-LDP        >  QTD-CTR
+                                 GO       ROT-TOTD-20.
+           IF  FLG-LDP   =  "P"  ADD      VAL-LDP  TO  TOT-PDT.
+           IF  DTA-LDP  NOT   >  DTA-LIM
+               EVALUATE FLG-LDP
+                   WHEN   "L"
+                                 ADD      VAL-LDP  TO  TOT-LIQ
+                   WHEN   "R"
+                                 SUBTRACT VAL-LDP FROM TOT-LIQ
+               END-EVALUATE.
+           GO       ROT-TOTD-10.
+
+       ROT-TOTD-20.
+           EXIT.
+
+       ROT-IMPR-00.
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+                                 TOT-LIQ  TOT-PDT
+           PERFORM  ROT-NOME-00  DISPLAY  TELA-02
+           MOVE     ZEROS    TO  PRX-AUX.
+
+       ROT-IMPR-10.
+           DISPLAY  PAG-T02
+           ADD      1        TO  PAG-CB1  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-002  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     CAB-004  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     6        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-20.
+           ADD      1        TO  PRX-AUX
+           IF  PRX-AUX   >    QTD-CTR  GO  ROT-IMPR-40.
+           MOVE     SPACES   TO  CHV-LDP
+           MOVE     PRX-AUX  TO  PRX-LDP
+           MOVE     ZEROS    TO  ACM-LIQ  ACM-PDT.
+
+       ROT-IMPR-25.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-IMPR-30.
+           READ     CADLDP  NEXT
+           IF  PRX-LDP        >  PRX-AUX
+                                 GO       ROT-IMPR-30.
+           IF  FLG-LDP   =  "P"  ADD      VAL-LDP  TO  ACM-PDT
+                                 ADD      VAL-LDP  TO  TOT-PDT.
+           IF  DTA-LDP  NOT   >  DTA-LIM
+               EVALUATE FLG-LDP
+                   WHEN   "L"
+                                 ADD      VAL-LDP  TO  ACM-LIQ
+                                 ADD      VAL-LDP  TO  TOT-LIQ
+                   WHEN   "R"
+                                 SUBTRACT VAL-LDP FROM ACM-LIQ
+                                 SUBTRACT VAL-LDP FROM TOT-LIQ
+               END-EVALUATE.
+           GO       ROT-IMPR-25.
+
+       ROT-IMPR-30.
+           MOVE     DES-LDP (PRX-AUX)  TO  DES-DT1
+           MOVE     ACM-LIQ            TO  LIQ-DT1
+           MOVE     ACM-PDT            TO  PDT-DT1
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     DET-001  TO  DET-TMP
+           WRITE    REG-TMP      GO      ROT-IMPR-20.
+
+       ROT-IMPR-40.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     TOT-LIQ  TO  LIQ-TT1
+           MOVE     TOT-PDT  TO  PDT-TT1
+           MOVE     TOT-001  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     SPACES   TO  CHV-LDP
+           MOVE     9        TO  PRX-LDP
+           MOVE     ZEROS    TO  ACM-LIQ  ACM-PDT.
+
+       ROT-IMPR-50.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-IMPR-60.
+           READ     CADLDP  NEXT
+           IF  FLG-LDP   =  "P"  ADD      VAL-LDP  TO  ACM-PDT.
+           IF  DTA-LDP  NOT   >  DTA-LIM
+               EVALUATE  FLG-LDP
+                   WHEN    "L"
+                                 ADD      VAL-LDP  TO  ACM-LIQ
+                   WHEN    "R"
+                                 SUBTRACT VAL-LDP FROM ACM-LIQ
+               END-EVALUATE.
+           GO       ROT-IMPR-50.
+
+       ROT-IMPR-60.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     ACM-LIQ  TO  LIQ-TT2
+           MOVE     ACM-PDT  TO  PDT-TT2
+           MOVE     TOT-002  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-62.
+           MOVE     SPACES   TO  CHV-LCP
+           MOVE     ZEROS    TO  TOT-LCP.
+
+       ROT-IMPR-63.
+           START    CADLCP       KEY  >   CHV-LCP
+           IF  FST-LCP   =  "23" GO       ROT-IMPR-65.
+           READ     CADLCP  NEXT
+           IF  DTA-LCP  NOT   >  DTA-LIM
+                                 ADD      VAL-LCP  TO  TOT-LCP.
+           GO       ROT-IMPR-63.
+
+       ROT-IMPR-65.
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     TOT-LCP  TO  VAL-TT3
+           MOVE     TOT-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           COMPUTE  DIF-RCN  =  ACM-LIQ  +  ACM-PDT  -  TOT-LCP
+           MOVE     SPACES   TO  FLG-TT4
+           IF  DIF-RCN   NOT  =  ZEROS
+                                 MOVE  "  *DIVERGENTE*"  TO  FLG-TT4.
+           MOVE     DIF-RCN  TO  DIF-TT4
+           MOVE     TOT-004  TO  DET-TMP
+           WRITE    REG-TMP.
+
+       ROT-IMPR-70.
+           PERFORM  ROT-SAID-00
+           MOVE     PAG-CB1  TO  PAG-IMP
+           DISPLAY  PAG-T02      CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP
+           OPEN      OUTPUT      CADTMP
+           DISPLAY  TELA-01.
+
+       ROT-TEND-00.
+           DISPLAY  TELA-04
+           PERFORM  ROT-DATT-00
+           IF  FLG-TND   =    0  GO       ROT-TEND-EXIT.
+           IF  DTA-TND   <       DTI-CTR
+                                 MOVE    51  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-TEND-00.
+           IF  DTA-TND   NOT  <  DTA-LIM
+                                 MOVE    53  TO  IND-MSG
+                                 PERFORM  ROT-MSGM-00
+                                 GO       ROT-TEND-00.
+
+       ROT-TEND-05.
+           MOVE     ZEROS    TO  PRX-AUX.
+
+       ROT-TEND-10.
+           ADD      1        TO  PRX-AUX
+           IF  PRX-AUX   >    QTD-CTR  GO  ROT-TEND-30.
+           MOVE     SPACES   TO  CHV-LDP
+           MOVE     PRX-AUX  TO  PRX-LDP
+           MOVE     ZEROS    TO  ACM-LIQ.
+
+       ROT-TEND-12.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-TEND-14.
+           READ     CADLDP  NEXT
+           IF  PRX-LDP        >  PRX-AUX
+                                 GO       ROT-TEND-14.
+           IF  DTA-LDP  NOT   >  DTA-LIM
+               EVALUATE FLG-LDP
+                   WHEN   "L"
+                                 ADD      VAL-LDP  TO  ACM-LIQ
+                   WHEN   "R"
+                                 SUBTRACT VAL-LDP FROM ACM-LIQ
+               END-EVALUATE.
+           GO       ROT-TEND-12.
+
+       ROT-TEND-14.
+           MOVE     ACM-LIQ  TO  CUR-TND (PRX-AUX)
+           MOVE     SPACES   TO  CHV-LDP
+           MOVE     PRX-AUX  TO  PRX-LDP
+           MOVE     ZEROS    TO  ACM-LIQ.
+
+       ROT-TEND-16.
+           START    CADLDP       KEY  >   CHV-LDP
+           IF  FST-LDP   =  "23" GO       ROT-TEND-18.
+           READ     CADLDP  NEXT
+           IF  PRX-LDP        >  PRX-AUX
+                                 GO       ROT-TEND-18.
+           IF  DTA-LDP  NOT   >  DTA-TND
+               EVALUATE FLG-LDP
+                   WHEN   "L"
+                                 ADD      VAL-LDP  TO  ACM-LIQ
+                   WHEN   "R"
+                                 SUBTRACT VAL-LDP FROM ACM-LIQ
+               END-EVALUATE.
+           GO       ROT-TEND-16.
+
+       ROT-TEND-18.
+           MOVE     ACM-LIQ  TO  PRV-TND (PRX-AUX)
+           GO       ROT-TEND-10.
+
+       ROT-TEND-30.
+           MOVE     ZEROS    TO  PAG-CB1  CHV-TMP
+           PERFORM  ROT-NOME-00
+           ADD      1        TO  PAG-CB1  CHV-TMP
+           MOVE     PAG-CB1  TO  PAG-TMP
+           MOVE     1        TO  LIN-TMP
+           MOVE     CAB-001  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     2        TO  LIN-TMP
+           MOVE     SPACES   TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     3        TO  LIN-TMP
+           MOVE     CAB-005  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     4        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     5        TO  LIN-TMP
+           MOVE     CAB-006  TO  DET-TMP
+           WRITE    REG-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     6        TO  LIN-TMP
+           MOVE     CAB-003  TO  DET-TMP
+           WRITE    REG-TMP
+           MOVE     ZEROS    TO  PRX-AUX.
+
+       ROT-TEND-40.
+           ADD      1        TO  PRX-AUX
+           IF  PRX-AUX   >    QTD-CTR  GO  ROT-TEND-60.
+           MOVE     DES-LDP (PRX-AUX)  TO  DES-TND
+           MOVE     CUR-TND (PRX-AUX)  TO  ATU-TND
+           MOVE     PRV-TND (PRX-AUX)  TO  ANT-TND
+           COMPUTE  VAR-AUX  =  CUR-TND (PRX-AUX)  -  PRV-TND (PRX-AUX)
+           MOVE     VAR-AUX  TO  VAR-TND
+           ADD      1        TO  LIN-TMP
+           ADD      1        TO  CHV-TMP
+           MOVE     DET-TND  TO  DET-TMP
+           WRITE    REG-TMP      GO      ROT-TEND-40.
+
+       ROT-TEND-60.
+           PERFORM  ROT-SAID-00
+           MOVE     PAG-CB1  TO  PAG-IMP
+           DISPLAY  PAG-T02      CLOSE    CADTMP
+           CALL     "DYIMPR"     USING    PRM-IMP
+           DELETE     FILE       CADTMP
+           OPEN      OUTPUT      CADTMP
+           DISPLAY  TELA-01.
+
+       ROT-TEND-EXIT.
+           EXIT.
+
+       ROT-DATT-00.
+           CALL   "DYDATA"  USING  PRM-TND.
+
+       ROT-SAID-00.
+           MOVE     1        TO  MEI-IMP
+           DISPLAY  TELA-03      DISPLAY  ENTR-03.
+       ROT-SAID-10.
+           ACCEPT   MEI-E03
+           ACCEPT   TECLADO FROM ESCAPE   KEY
+           IF  TECLADO   NOT  =   "00"  GO       ROT-SAID-EXIT.
+           IF  MEI-IMP   <    1    OR   >   2
+                                 GO       ROT-SAID-10.
+       ROT-SAID-EXIT.
+           MOVE     MEI-IMP  TO  FLG-IMP.
+
+       ROT-NOME-00.
+           ACCEPT  DTA-SYS  FROM   DATE
+           MOVE    DIA-SYS   TO    DIA-CAB
+           MOVE    MES-SYS   TO    MES-CAB
+           MOVE    ANO-SYS   TO    ANO-CAB
+           CALL   "DYNOME"  USING  PRM-NOM
+                                   PRM-CAB
+           MOVE    CLI-NOM   TO    CLI-CB1
+           MOVE    PRM-CAB   TO    DTA-CB2.
+
        ROT-MSGM-00.
            CALL    "DYMSGM"  USING  PRM-MSG.
 
@@ -238,8 +740,20 @@
        ROT-EXIT-00.
            MOVE 50  TO  IND-MSG  PERFORM  ROT-MSGM-00
            IF  TCL-MSG   =   01  GO       ROT-HELP-00.
+           IF  TCL-MSG   =   02  PERFORM  ROT-IMPR-00
+                                 GO       ROT-EXIT-00.
+           IF  TCL-MSG   =   03
+               PERFORM  ROT-TEND-00  THRU  ROT-TEND-EXIT
+                                 GO       ROT-EXIT-00.
+           IF  TCL-MSG   =   05  AND  QTD-CTR  >  5  AND
+               PAG-CAT   <   2     ADD      1  TO  PAG-CAT
+                                   GO       ROT-EXBE-00.
+           IF  TCL-MSG   =   06  AND  PAG-CAT  >  1
+                                   SUBTRACT 1  FROM  PAG-CAT
+                                   GO       ROT-EXBE-00.
            IF  TCL-MSG   >   00  OR
                HEX-MSG   =   13  GO       ROT-EXIT-00.
 
        ROT-EXIT-10.
-           CLOSE    CADCTR  CADLDP  GOBACK.
+           CLOSE    CADCTR  CADLDP  CADLCP  CADTMP
+           DELETE   FILE    CADTMP  GOBACK.
